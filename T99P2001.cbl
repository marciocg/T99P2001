@@ -1,631 +1,1774 @@
-      *-----------------------------------------------------------------
-       IDENTIFICATION DIVISION.
-      *-----------------------------------------------------------------
-      *
-       PROGRAM-ID. T99P2001.
-      *
-      *AUTHOR.  MARCIO CONC
-      *REMARKS. BALANCED LINE COM 4 ARQS: 2E, 1S E MAIS 1 RELATORIO.
-      *KNOWN-BUGS. DESLOCA SEQ EM ARQUIVO COM 'Ç' ASTERISCAR NOT AT END!
-      *DATE-WRITTEN. 15/10/2013.
-      *VERSAO 004-MARCIO CONC-29/04/2017-INCLUI FILE STATUS.
-      *VERSAO 003-MARCIO CONC-21/04/2017-ADEQUA PARA GNUCOBOL.
-      *VERSAO 002-MARCIO CONC-24/10/2013-TRATA REPETICOES NAS ENTRADAS.
-      *VERSAO 001-MARCIO CONC-15/10/2013-IMPLANTACAO.
-      *
-      *-----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-      *-----------------------------------------------------------------
-      *
-       CONFIGURATION SECTION.
-      *
-      *SOURCE-COMPUTER. POSIX WITH DEBUGGING MODE.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT T99F100E ASSIGN TO 'T99F100E.txt'
-               FILE STATUS IS FS-100E
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT T99F200E ASSIGN TO 'T99F200E.txt'
-               FILE STATUS IS FS-200E
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT T99F100S ASSIGN TO 'T99F100S.txt'
-               FILE STATUS IS FS-100S
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT T99L701S ASSIGN TO 'T99L701S.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-      *-----------------------------------------------------------------
-      *
-       FILE SECTION.
-      *
-       FD  T99F100E
-           BLOCK  0
-           RECORD 60
-           RECORDING F.
-      *
-       01  100E-REGISTRO-FD            PIC X(60).
-      *
-       FD  T99F200E
-           BLOCK  0
-           RECORD 60
-           RECORDING F.
-      *
-       01  200E-REGISTRO-FD            PIC X(60).
-      *
-       FD  T99F100S
-           BLOCK  0
-           RECORD 60
-           RECORDING F.
-      *
-       01  100S-REGISTRO-FD            PIC X(60).
-      *
-       FD  T99L701S
-           BLOCK  0
-           RECORD 72
-           RECORDING F.
-      *
-       01  701S-REGISTRO-FD            PIC X(72).
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------------------------------------------------
-       77  CTE-PROG                    PIC  X(16)     VALUE
-                                               '*** T99P2001 ***'.
-       77  CTE-VERS                    PIC  X(06)     VALUE 'VRS004'.
-      *-----------------------------------------------------------------
-       LOCAL-STORAGE SECTION.
-      *-----------------------------------------------------------------
-      *{{ INCLUI BOOKS }}
-            COPY 'T99K100E.cpy'.
-            COPY 'T99K200E.cpy'.
-            COPY 'T99K100S.cpy'.
-            COPY 'T99K701S.cpy'.
-      *{{  FIM BOOKS  }}
-       01  TABELA-FIXA.
-           03  FILLER                PIC X(09)     VALUE ' JANEIRO'.
-           03  FILLER                PIC X(09)     VALUE 'FEVEREIRO'.
-           03  FILLER                PIC X(09)     VALUE '  MARCO'.
-           03  FILLER                PIC X(09)     VALUE '  ABRIL'.
-           03  FILLER                PIC X(09)     VALUE '  MAIO'.
-           03  FILLER                PIC X(09)     VALUE ' JUNHO'.
-           03  FILLER                PIC X(09)     VALUE ' JULHO'.
-           03  FILLER                PIC X(09)     VALUE ' AGOSTO'.
-           03  FILLER                PIC X(09)     VALUE 'SETEMBRO'.
-           03  FILLER                PIC X(09)     VALUE 'OUTUBRO'.
-           03  FILLER                PIC X(09)     VALUE 'NOVEMBRO'.
-           03  FILLER                PIC X(09)     VALUE 'DEZEMBRO'.
-       01  TABELA-MES REDEFINES TABELA-FIXA.
-           03 TAB-MES
-              OCCURS   12 TIMES      PIC X(09).
-      *
-       01  TAB-ERROS-GERAL.
-           03  TAB-ERROS  OCCURS  200  TIMES PIC  X(16).
-      *
-       77  FS-100E                     PIC  XX.
-       77  FS-200E                     PIC  XX.
-       77  FS-100S                     PIC  XX.
-       77  CNT-SEQ-100E                PIC  9(05)     VALUE 1.
-       77  SMT-SEQ-100E                PIC  9(09)     VALUE 1.
-       77  CNT-SEQ-200E                PIC  9(09)     VALUE 1.
-       77  SMT-SEQ-200E                PIC  9(09)     VALUE 1.
-       77  CNT-SEQ-100S                PIC  9(05)     VALUE 1.
-       77  SMT-SEQ-100S                PIC  9(09)     VALUE 1.
-       77  LINHA-701S                  PIC S9(03)     VALUE 16.
-       77  LINHAS-POR-PAGINA           PIC S9(03)     
-      *                                               VALUE 16.
-                                                      VALUE -1.      
-       77  PAG-701S                    PIC  9(05)     VALUE 1.
-       77  SBS-GRV                     PIC  9(03)     VALUE 0.
-      *
-       01  GD-100E-REGISTRO            PIC  X(60).
-       01  GD-100E-REG-DADOS REDEFINES GD-100E-REGISTRO.
-           03  GD-100E-MATR            PIC  9(07).
-           03  GD-100E-NOME            PIC  X(30).
-           03  FILLER                  PIC  X(18).
-           03  GD-100E-SEQ             PIC  9(05).
-      *
-       01  GD-200E-REGISTRO            PIC  X(60).
-       01  GD-200E-REG-DADOS REDEFINES GD-200E-REGISTRO.
-           03  GD-200E-MATR            PIC  9(07).
-           03  GD-200E-NOME            PIC  X(30).
-           03  GD-200E-SEXO            PIC  X(01).
-           03  GD-200E-CPF             PIC  9(11).
-           03  GD-200E-EST-CIVIL       PIC  X(01).
-           03  FILLER                  PIC  X(03).           
-           03  GD-200E-CMDO            PIC  9(02).
-           03  GD-200E-SEQ             PIC  9(05).
-      *
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-      *-----------------------------------------------------------------
-      *
-      *--------------------------------
-       000000-ROTINA-PRINCIPAL SECTION.
-      *--------------------------------
-      **** INICIALIZA TABELA DE ERROS
-           MOVE '001 INCLUIDO   '  TO TAB-ERROS (001)
-           MOVE '002 ALTERADO   '  TO TAB-ERROS (002)
-           MOVE '003 EXCLUIDO   '  TO TAB-ERROS (003)
-           MOVE '091 INC. EXIST.'  TO TAB-ERROS (091)
-           MOVE '092 ALT. INEXIS'  TO TAB-ERROS (092)
-           MOVE '093 EXC. INEXIS'  TO TAB-ERROS (093)
-           MOVE '101 INCL. DUPL.'  TO TAB-ERROS (101)
-           MOVE '102 ALT. DUPL. '  TO TAB-ERROS (102)
-           MOVE '103 EXCL. DUPL.'  TO TAB-ERROS (103)
-      *- - Inclusão Existente Duplicada
-           MOVE '191 INC. EX. DU'  TO TAB-ERROS (191)
-           MOVE '192 ALT. IN. DU'  TO TAB-ERROS (192)
-           MOVE '193 EXC. IN. DU'  TO TAB-ERROS (193)
-           MOVE '199 CAD. DUPL. '  TO TAB-ERROS (199)
-      *
-      **** QUANDO O SBS-GRV = 99 O PROCESSAMENTO EH O NORMAL
-      *
-      *    CALL SBVERSAO USING CTE-PROG CTE-VERS
-           DISPLAY CTE-PROG ' ' CTE-VERS ' *** 000 *** INICIO PROGRAMA' 
-      *
-           PERFORM 900001-ABRE-ARQUIVOS
-           PERFORM 100000-TRATA-HEADER
-           
-           PERFORM 210000-LER-ARQ-100E
-           PERFORM 220000-LER-ARQ-200E
-           PERFORM 300000-FAZ-BALANC-LINE
-                    UNTIL 100E-TRL AND 200E-TRL                    
-
-           PERFORM 600000-TRATA-TRAILER
-
-           DISPLAY CTE-PROG ' ' CTE-VERS ' *** 999 *** FIM NORMAL'
-           MOVE 0 TO RETURN-CODE
-           .
-       999999-ENCERRA.
-           PERFORM 900002-FECHA-ARQUIVOS 
-           GOBACK
-           .
-      *-----------------------------
-       100000-TRATA-HEADER SECTION.
-      *-----------------------------
-           READ T99F100E INTO 100E-REGISTRO
-                AT END PERFORM 999001-ERRO-001
-                NOT AT END MOVE 100E-SEQ TO GD-100E-SEQ
-           END-READ
-      *
-           READ T99F200E INTO 200E-REGISTRO
-                AT END PERFORM 999001-ERRO-001
-                NOT AT END MOVE 200E-SEQ TO GD-200E-SEQ
-           END-READ
-      *
-           IF NOT 100E-HDR
-               PERFORM 999002-ERRO-002
-           ELSE
-               IF 100E-SEQ     NOT EQUAL 1
-                   PERFORM 999003-ERRO-003
-               ELSE
-                   IF 100E-NOME-ARQ NOT EQUAL 'T99F100'
-                       PERFORM 999006-ERRO-006
-                   END-IF
-               END-IF
-           END-IF
-      *
-           IF NOT 200E-HDR
-               PERFORM 999002-ERRO-002
-           ELSE
-               IF 200E-SEQ     NOT EQUAL 1
-                   PERFORM 999003-ERRO-003
-               ELSE
-                   IF 200E-NOME-ARQ NOT EQUAL 'T99F200'
-                       PERFORM 999006-ERRO-006
-                   END-IF
-               END-IF
-           END-IF
-      *
-      *ARRUMAR NOME ARQ E DATA DO SISTEMA
-           MOVE SPACES       TO 100S-REGISTRO.
-           MOVE ZEROS        TO 100S-MATR.
-           MOVE 'T99F100'    TO 100S-NOME-ARQ.
-           MOVE 20131015     TO 100S-AMD-ARQ.
-           MOVE CNT-SEQ-100S TO 100S-SEQ.
-           WRITE 100S-REGISTRO-FD FROM 100S-REGISTRO
-           .
-      *
-       100999-SAIDA. EXIT.
-      *-----------------------------
-       210000-LER-ARQ-100E SECTION.
-      *-----------------------------
-           READ T99F100E INTO 100E-REGISTRO
-               AT END 
-                   PERFORM 999005-ERRO-005
-               NOT AT END
-                   IF (NOT 100E-TRL) AND 
-                      100E-SEQ NOT EQUAL GD-100E-SEQ + 1
-                      PERFORM 999009-ERRO-009
-                   END-IF
-           END-READ
-           IF NOT 100E-TRL
-              ADD 1 TO CNT-SEQ-100E
-              COMPUTE SMT-SEQ-100E = SMT-SEQ-100E + CNT-SEQ-100E
-           END-IF
-           .
-       210999-SAIDA. EXIT.
-      *-----------------------------
-       220000-LER-ARQ-200E SECTION.
-      *-----------------------------
-           READ T99F200E INTO 200E-REGISTRO
-                AT END 
-                    PERFORM 999007-ERRO-007
-                NOT AT END
-                    IF (NOT 200E-TRL) AND 
-                       200E-SEQ NOT EQUAL GD-200E-SEQ + 1
-                       PERFORM 999010-ERRO-010
-                    END-IF
-           END-READ
-           IF NOT 200E-TRL
-              ADD 1 TO CNT-SEQ-200E
-              COMPUTE SMT-SEQ-200E = SMT-SEQ-200E + CNT-SEQ-200E
-           END-IF
-           .
-       220999-SAIDA. EXIT.
-      *-------------------------------
-       300000-FAZ-BALANC-LINE SECTION.
-      *-------------------------------
-           IF  LINHA-701S EQUAL LINHAS-POR-PAGINA
-      *    IF  LINHA-701S EQUAL        16
-               PERFORM 440000-GRAVA-CABEC
-           END-IF
-      *
-           PERFORM 350000-TRATA-GRAVA
-      *
-           IF  GD-100E-MATR LESS THAN GD-200E-MATR
-               MOVE  99  TO  SBS-GRV
-      *D        DISPLAY '=*** ENTROU LESS THAN'
-               PERFORM 210000-LER-ARQ-100E
-               PERFORM 340000-TRATA-REPET-100E
-           ELSE
-               IF  GD-100E-MATR GREATER THAN GD-200E-MATR
-      *D         DISPLAY '=*** ENTROU GREATER THAN'
-                   PERFORM 310000-TRATA-CMDO-MAIOR
-                   PERFORM 220000-LER-ARQ-200E
-                   PERFORM 330000-TRATA-REPET-200E
-               ELSE
-                   PERFORM 320000-TRATA-CMDO-IGUAL
-      *D         DISPLAY '=*** ENTROU CMDO IGUAL'
-                   PERFORM 210000-LER-ARQ-100E
-                   PERFORM 340000-TRATA-REPET-100E
-                   PERFORM 220000-LER-ARQ-200E
-                   PERFORM 330000-TRATA-REPET-200E
-               END-IF
-           END-IF
-           .
-      *
-       300999-SAIDA. EXIT.
-      *--------------------------------
-       310000-TRATA-CMDO-MAIOR SECTION.
-      *-----------------------------
-           IF  GD-200E-CMDO EQUAL 1
-               MOVE 01 TO SBS-GRV
-           ELSE
-               IF  GD-200E-CMDO EQUAL 2
-                   MOVE 92 TO SBS-GRV
-               ELSE
-                   IF  GD-200E-CMDO EQUAL 3
-                       MOVE 93 TO SBS-GRV
-                   END-IF
-               END-IF
-           END-IF
-           .
-       310999-SAIDA. EXIT.
-      *-----------------------------
-       320000-TRATA-CMDO-IGUAL SECTION.
-      *-----------------------------
-           IF  GD-200E-CMDO EQUAL 1
-               MOVE 91 TO SBS-GRV
-           ELSE
-               IF  GD-200E-CMDO EQUAL 2
-                   MOVE 02 TO SBS-GRV
-               ELSE
-                   IF  GD-200E-CMDO EQUAL 3
-                       MOVE 03 TO SBS-GRV
-                   END-IF
-               END-IF
-           END-IF
-           .
-       320999-SAIDA. EXIT.
-      *-----------------------------
-       330000-TRATA-REPET-200E SECTION.
-      *-----------------------------
-           ADD 100 TO SBS-GRV
-           PERFORM  WITH TEST BEFORE 
-                    UNTIL 200E-MATR NOT EQUAL GD-200E-MATR
-                    PERFORM 430010-GRAVA-MVTODUP-701S
-                    MOVE 200E-REGISTRO TO GD-200E-REGISTRO
-                    PERFORM 220000-LER-ARQ-200E
-           END-PERFORM
-           SUBTRACT 100 FROM SBS-GRV
-      *- - SE ENCONTROU OS TRAILERS, ENTAO GRAVA ANTES DE SAIR LOOP
-           IF 100E-TRL AND 200E-TRL
-              PERFORM 350000-TRATA-GRAVA
-           END-IF
-           .
-      *
-       330999-SAIDA. EXIT.
-      *-----------------------------
-       340000-TRATA-REPET-100E SECTION.
-      *-----------------------------
-           ADD  100 TO SBS-GRV
-           PERFORM  WITH TEST BEFORE
-                    UNTIL 100E-MATR NOT EQUAL GD-100E-MATR
-                    PERFORM 430020-GRAVA-BASEDUP-701S
-                    MOVE 100E-REGISTRO TO GD-100E-REGISTRO
-                    PERFORM 210000-LER-ARQ-100E
-           END-PERFORM
-           SUBTRACT 100 FROM SBS-GRV
-      *- - SE ENCONTROU OS TRAILERS, ENTAO GRAVA ANTES DE SAIR LOOP
-           IF 100E-TRL AND 200E-TRL
-              PERFORM 350000-TRATA-GRAVA
-           END-IF
-           .
-      *
-       340999-SAIDA. EXIT.
-      *-----------------------------
-       350000-TRATA-GRAVA SECTION.
-      *-----------------------------
-           EVALUATE  SBS-GRV
-               WHEN  0
-                     CONTINUE
-               WHEN  1
-                     PERFORM 430010-GRAVA-MVTODUP-701S
-                     PERFORM 420000-GRAVA-S-200
-               WHEN  2
-                     PERFORM 430010-GRAVA-MVTODUP-701S
-                     PERFORM 420000-GRAVA-S-200
-               WHEN  91
-                     PERFORM 410000-GRAVA-S-100
-                     PERFORM 430010-GRAVA-MVTODUP-701S
-               WHEN  99
-      *- - - - - - Evita GRAVAR 100E DUPLIC. SE SBS-GRV=99 da mesma MATR
-                   IF 100S-MATR NOT EQUAL GD-100E-MATR
-                      PERFORM 410000-GRAVA-S-100
-                   END-IF
-               WHEN  OTHER
-                     PERFORM 430010-GRAVA-MVTODUP-701S
-           END-EVALUATE.
-      *
-      ** ATUALIZA/REINICIALIZA GUARDAS E SBS APOS LEITURAS.
-      *
-           MOVE 99 TO SBS-GRV
-           MOVE 200E-REGISTRO TO GD-200E-REGISTRO
-           MOVE 100E-REGISTRO TO GD-100E-REGISTRO
-           .
-      *
-       350999-SAIDA. EXIT.
-      *---------------------------
-       410000-GRAVA-S-100 SECTION.
-      *---------------------------
-           MOVE SPACES TO 100S-REGISTRO
-           MOVE GD-100E-REGISTRO TO 100S-REGISTRO
-           ADD 1 TO CNT-SEQ-100S
-           MOVE CNT-SEQ-100S TO 100S-SEQ
-           WRITE 100S-REGISTRO-FD FROM 100S-REGISTRO
-           ADD CNT-SEQ-100S TO SMT-SEQ-100S
-           .
-       410999-SAIDA. EXIT.
-      *-------------------------------
-       420000-GRAVA-S-200 SECTION.
-      *-------------------------------
-           MOVE GD-200E-MATR      TO  100S-MATR
-           MOVE GD-200E-NOME      TO  100S-NOME
-           MOVE GD-200E-SEXO      TO  100S-SEXO
-           MOVE GD-200E-CPF       TO  100S-CPF
-           MOVE GD-200E-EST-CIVIL TO  100S-EST-CIVIL
-           ADD 1                  TO  CNT-SEQ-100S
-           MOVE CNT-SEQ-100S      TO  100S-SEQ
-           WRITE 100S-REGISTRO-FD FROM 100S-REGISTRO
-      *
-           ADD CNT-SEQ-100S TO SMT-SEQ-100S
-           .
-      *
-       420999-SAIDA. EXIT.
-      *-------------------------------
-       430010-GRAVA-MVTODUP-701S SECTION.
-      *-------------------------------
-           MOVE GD-200E-SEQ         TO  701S-SEQ-REG
-           MOVE GD-200E-MATR        TO  701S-MATR
-           MOVE GD-200E-NOME        TO  701S-NOME
-           PERFORM 430001-GRAVA-701S
-           .
-      *-------------------------------
-       430020-GRAVA-BASEDUP-701S SECTION.
-      *-------------------------------
-           MOVE GD-100E-SEQ         TO  701S-SEQ-REG
-           MOVE GD-100E-MATR        TO  701S-MATR
-           MOVE GD-100E-NOME        TO  701S-NOME
-           PERFORM 430001-GRAVA-701S
-           .
-      *-------------------------------
-       430001-GRAVA-701S SECTION.
-      *-------------------------------
-           MOVE TAB-ERROS (SBS-GRV) TO  701S-OCORR
-           WRITE 701S-REGISTRO-FD FROM 701S-LIN-DET
-           ADD 1                    TO LINHA-701S
-           .
-      *---------------------------
-       440000-GRAVA-CABEC SECTION.
-      *---------------------------
-      *
-      *    CALL SBCURDAT USING TIP-FUNC DAT-ATUAL HORA-ATUAL.
-      *
-      *ARRUMAR A DATA PARA PEGAR DO SISTEMA!
-      
-           MOVE PAG-701S         TO 701S-PAG
-           MOVE 21               TO 701S-DD
-           MOVE TAB-MES(4)       TO 701S-MM
-           MOVE 2017             TO 701S-AA
-      *
-           WRITE 701S-REGISTRO-FD FROM 701S-CAB-01
-           WRITE 701S-REGISTRO-FD FROM 701S-CAB-02
-           WRITE 701S-REGISTRO-FD FROM 701S-CAB-03
-           WRITE 701S-REGISTRO-FD FROM 701S-LIN-HIFEN
-           WRITE 701S-REGISTRO-FD FROM 701S-CAB-04
-           WRITE 701S-REGISTRO-FD FROM 701S-LIN-HIFEN
-      *
-           ADD  1 TO PAG-701S
-           MOVE 6 TO LINHA-701S
-           .
-      *
-       440999-SAIDA. EXIT.
-      *-------------------------------------
-       600000-TRATA-TRAILER SECTION.
-      *-------------------------------------
-           IF 100E-SOMAT-SEQ NOT EQUAL SMT-SEQ-100E
-               PERFORM 999004-ERRO-004
-           END-IF
-      *
-           MOVE SPACES         TO 100S-REG-TRL 
-           MOVE 99999999       TO 100S-REG-TRL 
-           MOVE SMT-SEQ-100S   TO 100S-SOMAT-SEQ 
-           WRITE 100S-REGISTRO-FD FROM 100S-REG-TRL 
-      *
-           WRITE 701S-REGISTRO-FD FROM 701S-LIN-HIFEN 
-           WRITE 701S-REGISTRO-FD FROM 701S-FIM-REL 
-           WRITE 701S-REGISTRO-FD FROM 701S-LIN-HIFEN
-           .
-      *
-       400999-SAIDA. EXIT.
-      *-----------------------------
-       900001-ABRE-ARQUIVOS SECTION.
-      *-----------------------------
-           OPEN INPUT  T99F100E
-                INPUT  T99F200E
-                OUTPUT T99F100S
-                OUTPUT T99L701S
-           IF FS-100E NOT EQUAL ZEROES OR
-              FS-200E NOT EQUAL ZEROES OR
-              FS-100S NOT EQUAL ZEROES
-              PERFORM 999011-ERRO-011
-      *       DISPLAY '*O FS-100E: ' FS-100E
-      *       DISPLAY '*O FS-200E: ' FS-200E
-      *       DISPLAY '*O FS-100S: ' FS-100S
-           END-IF
-           .
-      *-----------------------------
-       900002-FECHA-ARQUIVOS SECTION.
-      *-----------------------------
-           CLOSE T99F100E T99F200E T99F100S T99L701S
-           IF FS-100E NOT EQUAL ZEROES OR
-              FS-200E NOT EQUAL ZEROES OR
-              FS-100S NOT EQUAL ZEROES
-              PERFORM 999012-ERRO-012
-           END-IF
-           .
-      *--------------------------
-       999001-ERRO-001 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 001: T99F100E VAZIO'
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      *    CALL SBABEND.
-      *--------------------------
-       999002-ERRO-002 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 002 HEADER INVALIDO :' 100E-MATR
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      *    CALL SBABEND.
-      *--------------------------
-       999003-ERRO-003 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 003 SEQ-HDR INVALIDO :' 100E-SEQ
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      *    CALL SBABEND.
-      *--------------------------
-       999004-ERRO-004 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 004 SOMAT-SEQ NAO CONFERE :' 100E-SOMAT-SEQ
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      *    CALL SBABEND.
-      *--------------------------
-       999005-ERRO-005 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 005 T99F100E EOF INESPERADO.'
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      *    CALL SBABEND.
-      *--------------------------
-       999006-ERRO-006 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 006 T99F100E NOME NAO CONFERE :' 100E-NOME-ARQ
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      *    CALL SBABEND.
-      *--------------------------
-       999007-ERRO-007 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 007 T99F200E EOF INESPERADO.'
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      *--------------------------
-       999008-ERRO-008 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 008 T99F100E REGISTRO BASE DUPLICADO!' 
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      *--------------------------
-       999009-ERRO-009 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 009 T99F100E SEQ. FORA DE ORDEM! ' 100E-SEQ
-                                ' - ' GD-100E-SEQ
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      *--------------------------
-       999010-ERRO-010 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 010 T99F200E SEQ. FORA DE ORDEM! ' 200E-SEQ
-                                ' - ' GD-200E-SEQ
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      *--------------------------
-       999011-ERRO-011 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 011 ERRO OPEN ARQUIVOS: ' FS-100E ' ' FS-200E
-               ' ' FS-100S
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      *--------------------------
-       999012-ERRO-012 SECTION.
-      *--------------------------
-           DISPLAY CTE-PROG ' ' CTE-VERS
-           DISPLAY '*** 012 ERRO CLOSE ARQUIVOS: ' FS-100E ' ' FS-200E
-               ' ' FS-100S
-           MOVE 888 TO RETURN-CODE
-           GO TO 999999-ENCERRA
-           .
-      ******************************************************************
-       END PROGRAM T99P2001.
-      ******************************************************************
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+      *
+       PROGRAM-ID. T99P2001.
+      *
+      *AUTHOR.  MARCIO CONC
+      *REMARKS. BALANCED LINE COM 4 ARQS: 2E, 1S E MAIS 1 RELATORIO.
+      *KNOWN-BUGS. DESLOCA SEQ EM ARQUIVO COM 'Ç' ASTERISCAR NOT AT END!
+      *KNOWN-BUGS. NEUTRALIZADO DESDE A VRS010 (900013/900014-SANEIA-
+      *KNOWN-BUGS. NOME); MANTIDO AQUI COMO REGISTRO DA CAUSA-RAIZ.
+      *DATE-WRITTEN. 15/10/2013.
+      *VERSAO 010-MARCIO CONC-22/07/2017-NEUTRALIZA DESLOCAMENTO DE SEQ
+      *VERSAO 010-MARCIO CONC-22/07/2017-POR 'Ç' EM NOME (KNOWN-BUGS).
+      *VERSAO 009-MARCIO CONC-08/07/2017-PARAMETRIZACAO VIA T99F900P,
+      *VERSAO 009-MARCIO CONC-08/07/2017-HISTORICO DATADO DE 100S/701S,
+      *VERSAO 009-MARCIO CONC-08/07/2017-ALERTA DE HOMONIMO, RESUMO JOB.
+      *VERSAO 008-MARCIO CONC-24/06/2017-TRILHA 702A, EXTRATO CSV 100X,
+      *VERSAO 008-MARCIO CONC-24/06/2017-CONSULTA A T99F100S (T99P2002).
+      *VERSAO 007-MARCIO CONC-10/06/2017-CHECKPOINT/REINICIO, COMANDO
+      *VERSAO 007-MARCIO CONC-10/06/2017-REATIVAR, ENTRADA T99F300E.
+      *VERSAO 006-MARCIO CONC-27/05/2017-DUPLICATA EM T99F100E, CHECKSUM
+      *VERSAO 006-MARCIO CONC-27/05/2017-DO T99F200E, CPF, SEXO/EST.CIV.
+      *VERSAO 005-MARCIO CONC-13/05/2017-RESUMO DE CONTROLE E PAGINACAO
+      *VERSAO 005-MARCIO CONC-13/05/2017-DINAMICA NO T99L701S.
+      *VERSAO 004-MARCIO CONC-29/04/2017-INCLUI FILE STATUS.
+      *VERSAO 003-MARCIO CONC-21/04/2017-ADEQUA PARA GNUCOBOL.
+      *VERSAO 002-MARCIO CONC-24/10/2013-TRATA REPETICOES NAS ENTRADAS.
+      *VERSAO 001-MARCIO CONC-15/10/2013-IMPLANTACAO.
+      *
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+      *
+       CONFIGURATION SECTION.
+      *
+      *SOURCE-COMPUTER. POSIX WITH DEBUGGING MODE.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      **** T99F900P (VIDE FD/900008 MAIS ABAIXO) PODE SOBREPOR OS NOMES
+      **** DE ARQUIVO DDN-* ABAIXO, POR ISSO OS SELECT DESTES SETE
+      **** ARQUIVOS USAM UM IDENTIFICADOR EM VEZ DE UM LITERAL; O
+      **** PROPRIO T99F900P FICA COM NOME FIXO, POIS E ELE QUEM
+      **** FORNECE OS DEMAIS NOMES.
+           SELECT T99F100E ASSIGN TO DDN-100E
+               FILE STATUS IS FS-100E
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99F200E ASSIGN TO DDN-200E
+               FILE STATUS IS FS-200E
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99F100S ASSIGN TO DDN-100S
+               FILE STATUS IS FS-100S
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99L701S ASSIGN TO DDN-701S
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99F900C ASSIGN TO 'T99F900C.txt'
+               FILE STATUS IS FS-900C
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99L702A ASSIGN TO DDN-702A
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99F100X ASSIGN TO DDN-100X
+               FILE STATUS IS FS-100X
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99F300E ASSIGN TO DDN-300E
+               FILE STATUS IS FS-300E
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99F900P ASSIGN TO 'T99F900P.txt'
+               FILE STATUS IS FS-900P
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99L900J ASSIGN TO DDN-900J
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+      *
+       FILE SECTION.
+      *
+       FD  T99F100E
+           BLOCK  0
+           RECORD 60
+           RECORDING F.
+      *
+       01  100E-REGISTRO-FD            PIC X(60).
+      *
+       FD  T99F200E
+           BLOCK  0
+           RECORD 60
+           RECORDING F.
+      *
+       01  200E-REGISTRO-FD            PIC X(60).
+      *
+       FD  T99F100S
+           BLOCK  0
+           RECORD 60
+           RECORDING F.
+      *
+       01  100S-REGISTRO-FD            PIC X(60).
+      *
+       FD  T99L701S
+           BLOCK  0
+           RECORD 72
+           RECORDING F.
+      *
+       01  701S-REGISTRO-FD            PIC X(72).
+      *
+      **** T99F900C: ARQUIVO DE CHECKPOINT, GRAVADO PERIODICAMENTE
+      **** DURANTE O BALANCED LINE PARA PERMITIR REINICIO A PARTIR DO
+      **** PONTO INTERROMPIDO EM VEZ DE REPROCESSAR O LOTE INTEIRO.
+       FD  T99F900C
+           BLOCK  0
+           RECORD 1788
+           RECORDING F.
+      *
+       01  900C-REGISTRO-FD            PIC X(1788).
+      *
+      **** T99L702A: TRILHA DE AUDITORIA DE ALTERACAO, UMA LINHA POR
+      **** CAMPO MODIFICADO (MATRICULA, CAMPO, VALOR ANTES, VALOR DEPOIS).
+       FD  T99L702A
+           BLOCK  0
+           RECORD 80
+           RECORDING F.
+      *
+       01  702A-REGISTRO-FD            PIC X(80).
+      *
+      **** T99F100X: EXTRATO DO T99F100S EM FORMATO DELIMITADO POR '|',
+      **** PARA SISTEMAS NAO-COBOL QUE CONSOMEM A BASE ATUALIZADA.
+       FD  T99F100X
+           BLOCK  0
+           RECORD 54
+           RECORDING F.
+      *
+       01  100X-REGISTRO-FD            PIC X(54).
+      *
+      **** T99F300E: TERCEIRO ARQUIVO DE ENTRADA, COM OS AFASTAMENTOS
+      **** (FERIAS, ATESTADOS, LICENCAS) A CASAR CONTRA A MATRICULA
+      **** RESULTANTE DO BALANCED LINE ENTRE T99F100E E T99F200E.
+       FD  T99F300E
+           BLOCK  0
+           RECORD 60
+           RECORDING F.
+      *
+       01  300E-REGISTRO-FD            PIC X(60).
+      *
+      **** T99F900P: PARAMETRO OPCIONAL DE EXECUCAO (VIDE T99K900P.CPY
+      **** E 900008-LE-PARAMETROS). SE O ARQUIVO NAO EXISTIR, VALEM OS
+      **** DEFAULTS FIXADOS NOS CAMPOS DDN-*/LINHAS-POR-PAGINA/
+      **** CTE-INTERVALO-CKPT EM WORKING-STORAGE.
+       FD  T99F900P
+           BLOCK  0
+           RECORD 208
+           RECORDING F.
+      *
+       01  900P-REGISTRO-FD            PIC X(208).
+      *
+      **** T99L900J: REGISTRO-RESUMO DE FIM DE EXECUCAO, GRAVADO POR
+      **** 900012-GRAVA-RESUMO-JOB (VIDE T99K900J.CPY), PARA CONSUMO
+      **** POR FERRAMENTAS DE MONITORACAO EXTERNAS AO COBOL.
+       FD  T99L900J
+           BLOCK  0
+           RECORD 65
+           RECORDING F.
+      *
+       01  900J-REGISTRO-FD            PIC X(65).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       77  CTE-PROG                    PIC  X(16)     VALUE
+                                               '*** T99P2001 ***'.
+       77  CTE-VERS                    PIC  X(06)     VALUE 'VRS010'.
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *{{ INCLUI BOOKS }}
+            COPY 'T99K100E.cpy'.
+            COPY 'T99K200E.cpy'.
+            COPY 'T99K100S.cpy'.
+            COPY 'T99K701S.cpy'.
+            COPY 'T99K900C.cpy'.
+            COPY 'T99K702A.cpy'.
+            COPY 'T99K100X.cpy'.
+            COPY 'T99K300E.cpy'.
+            COPY 'T99K900P.cpy'.
+            COPY 'T99K900J.cpy'.
+      *{{  FIM BOOKS  }}
+       01  TABELA-FIXA.
+           03  FILLER                PIC X(09)     VALUE ' JANEIRO'.
+           03  FILLER                PIC X(09)     VALUE 'FEVEREIRO'.
+           03  FILLER                PIC X(09)     VALUE '  MARCO'.
+           03  FILLER                PIC X(09)     VALUE '  ABRIL'.
+           03  FILLER                PIC X(09)     VALUE '  MAIO'.
+           03  FILLER                PIC X(09)     VALUE ' JUNHO'.
+           03  FILLER                PIC X(09)     VALUE ' JULHO'.
+           03  FILLER                PIC X(09)     VALUE ' AGOSTO'.
+           03  FILLER                PIC X(09)     VALUE 'SETEMBRO'.
+           03  FILLER                PIC X(09)     VALUE 'OUTUBRO'.
+           03  FILLER                PIC X(09)     VALUE 'NOVEMBRO'.
+           03  FILLER                PIC X(09)     VALUE 'DEZEMBRO'.
+       01  TABELA-MES REDEFINES TABELA-FIXA.
+           03 TAB-MES
+              OCCURS   12 TIMES      PIC X(09).
+      *
+       01  DATA-SISTEMA-GRP.
+           03  DATA-SISTEMA          PIC  9(08).
+       01  DATA-SISTEMA-RED REDEFINES DATA-SISTEMA-GRP.
+           03  DTS-AA                PIC  9(04).
+           03  DTS-MM                PIC  9(02).
+           03  DTS-DD                PIC  9(02).
+      *
+       01  TAB-ERROS-GERAL.
+           03  TAB-ERROS  OCCURS  200  TIMES PIC  X(16).
+      *
+       01  CNT-ERROS-GERAL.
+           03  CNT-ERROS  OCCURS  200  TIMES PIC  9(07).
+      *
+       01  CPF-VALIDA-AREA.
+           03  CPF-NUM                PIC  9(11).
+           03  CPF-NUM-R  REDEFINES  CPF-NUM.
+               05  CPF-DIG            PIC  9(01)  OCCURS  11  TIMES.
+           03  CPF-PESO               PIC  9(02).
+           03  CPF-IDX                PIC  9(02).
+           03  CPF-SOMA               PIC  9(05).
+           03  CPF-TEMP               PIC  9(06).
+           03  CPF-QUOC               PIC  9(05).
+           03  CPF-RESTO              PIC  9(05).
+           03  CPF-DV-CALC            PIC  9(01).
+      *
+       01  CPF-SWITCHES.
+           03  SW-CPF-VALIDO           PIC  X(01)     VALUE 'S'.
+               88  CPF-VALIDO                          VALUE 'S'.
+               88  CPF-INVALIDO                         VALUE 'N'.
+           03  SW-CPF-TODOS-IGUAIS     PIC  X(01)     VALUE 'N'.
+               88  CPF-TODOS-IGUAIS                     VALUE 'S'.
+      *
+       77  FS-100E                     PIC  XX.
+       77  FS-200E                     PIC  XX.
+       77  FS-100S                     PIC  XX.
+       77  FS-100X                     PIC  XX.
+       77  FS-300E                     PIC  XX.
+       77  FS-900C                     PIC  XX.
+       77  FS-900P                     PIC  XX.
+      **** DDN-*: NOMES DOS ARQUIVOS DE DADOS, USADOS NO ASSIGN TO DE
+      **** CADA SELECT (VIDE FILE-CONTROL). OS VALORES ABAIXO SAO
+      **** SOMENTE O DEFAULT, PODENDO SER SOBREPOSTOS PELO T99F900P
+      **** SEM RECOMPILAR O PROGRAMA (VIDE 900008-LE-PARAMETROS).
+       77  DDN-100E                    PIC  X(20)     VALUE
+                                               'T99F100E.txt'.
+       77  DDN-200E                    PIC  X(20)     VALUE
+                                               'T99F200E.txt'.
+       77  DDN-300E                    PIC  X(20)     VALUE
+                                               'T99F300E.txt'.
+       77  DDN-100S                    PIC  X(20)     VALUE
+                                               'T99F100S.txt'.
+       77  DDN-701S                    PIC  X(20)     VALUE
+                                               'T99L701S.txt'.
+       77  DDN-702A                    PIC  X(20)     VALUE
+                                               'T99L702A.txt'.
+       77  DDN-100X                    PIC  X(20)     VALUE
+                                               'T99F100X.txt'.
+      **** DDN-*-HIST: NOME DA COPIA HISTORICA DE T99F100S/T99L701S,
+      **** MONTADO EM 900010-ARQUIVA-HISTORICO COM A DATA DO SISTEMA,
+      **** PARA ONDE O ARQUIVO DA EXECUCAO ANTERIOR E RENOMEADO ANTES
+      **** DE UM NOVO OUTPUT SOBRESCREVER O NOME CORRENTE.
+       77  DDN-100S-HIST               PIC  X(30).
+       77  DDN-701S-HIST               PIC  X(30).
+      **** DATA-ARQ-HIST: DATA GRAVADA NO HEADER DO T99F100S QUE ESTA
+      **** SENDO ARQUIVADO (100S-AMD-ARQ DA EXECUCAO QUE O GEROU), USADA
+      **** PARA CARIMBAR O NOME DA COPIA HISTORICA EM VEZ DA DATA-
+      **** SISTEMA CORRENTE, JA QUE ESTA E A DATA DA EXECUCAO QUE ESTA
+      **** ARQUIVANDO, NAO A DO CONTEUDO ARQUIVADO. SE NAO HOUVER
+      **** ARQUIVO ANTERIOR (PRIMEIRA EXECUCAO) OU O HEADER NAO PUDER
+      **** SER LIDO, CAI PARA A DATA-SISTEMA CORRENTE.
+       77  DATA-ARQ-HIST               PIC  9(08).
+      **** DDN-*-BASE: NOME-BASE (ANTES DO PRIMEIRO '.') EXTRAIDO DE
+      **** DDN-100S/DDN-701S, PARA QUE O PREFIXO DA COPIA HISTORICA
+      **** ACOMPANHE UM EVENTUAL NOME REDIRECIONADO PELO T99F900P EM VEZ
+      **** DE FICAR PRESO AO NOME CANONICO 'T99F100S'/'T99L701S'.
+       77  DDN-100S-BASE               PIC  X(20).
+       77  DDN-701S-BASE               PIC  X(20).
+       77  DDN-900J                    PIC  X(20)     VALUE
+                                               'T99L900J.txt'.
+      **** CHECKPOINT/REINICIO: A CADA CTE-INTERVALO-CKPT ITERACOES DO
+      **** BALANCED LINE, O ESTADO CORRENTE E GRAVADO EM T99F900C. SE
+      **** O PROGRAMA FOR REINICIADO E O ARQUIVO CONTIVER UM CHECKPOINT
+      **** VALIDO, O PROCESSAMENTO RETOMA A PARTIR DALI EM VEZ DE
+      **** REFAZER O LOTE INTEIRO (VIDE 900003/900004-SAIDA).
+       77  CTE-INTERVALO-CKPT          PIC  9(05)     VALUE 00500.
+       77  CNT-DESDE-CKPT              PIC  9(05)     VALUE 0.
+       77  CNT-REPOS                   PIC  9(09)     VALUE 0.
+       77  SW-RESTART                  PIC  X(01)     VALUE 'N'.
+           88  EH-RESTART                              VALUE 'S'.
+       77  CNT-SEQ-100E                PIC  9(05)     VALUE 1.
+       77  SMT-SEQ-100E                PIC  9(09)     VALUE 1.
+       77  CNT-SEQ-200E                PIC  9(09)     VALUE 1.
+       77  SMT-SEQ-200E                PIC  9(09)     VALUE 1.
+       77  CNT-SEQ-100S                PIC  9(05)     VALUE 1.
+       77  SMT-SEQ-100S                PIC  9(09)     VALUE 1.
+       77  CNT-SEQ-300E                PIC  9(05)     VALUE 1.
+       77  SMT-SEQ-300E                PIC  9(09)     VALUE 1.
+      **** MATR-ITERACAO: MATRICULA (100E OU 200E) SENDO FINALIZADA NA
+      **** ITERACAO CORRENTE DO BALANCED LINE, USADA PARA CASAR OS
+      **** REGISTROS DE AFASTAMENTO DO T99F300E (VIDE 360000).
+       77  MATR-ITERACAO               PIC  9(07)     VALUE 0.
+       77  LINHA-701S                  PIC S9(03)     VALUE 16.
+      **** LINHAS-POR-PAGINA: TAMANHO DE PAGINA DO T99L701S. O VALOR
+      **** ABAIXO EH SOMENTE O DEFAULT, PODENDO SER SOBREPOSTO POR
+      **** PARAMETRO DE EXECUCAO SEM RECOMPILAR O PROGRAMA.
+       77  LINHAS-POR-PAGINA           PIC S9(03)     VALUE 16.
+       77  PAG-701S                    PIC  9(05)     VALUE 1.
+       77  SBS-GRV                     PIC  9(03)     VALUE 0.
+       77  SBS-GRV-SALVO                PIC  9(03)     VALUE 0.
+      **** ULT-COD-ERRO: CODIGO DO ULTIMO ERRO FATAL (999001-999007/
+      **** 999011-999015) OCORRIDO NA EXECUCAO, PARA O REGISTRO-RESUMO
+      **** GRAVADO POR 900012-GRAVA-RESUMO-JOB. PERMANECE ZERO QUANDO O
+      **** LOTE TERMINA NORMALMENTE.
+       77  ULT-COD-ERRO                PIC  9(03)     VALUE 0.
+       77  QTD-OCORR-TOTAL             PIC  9(07)     VALUE 0.
+      **** DEFEITO CONHECIDO (VIDE KNOWN-BUGS NO CABECALHO): UM 'Ç' OU
+      **** OUTRA LETRA ACENTUADA GRAVADA EM CODIFICACAO DIFERENTE DA
+      **** USADA PELA LEITURA OCUPA MAIS DE UM BYTE NO REGISTRO, O QUE
+      **** DESLOCA OS CAMPOS POSICIONAIS SEGUINTES DE NOME (SEQ NA
+      **** PROXIMA LEITURA VEM COM LIXO/ASTERISCOS). 900013-SANEIA-NOME
+      **** NEUTRALIZA OS BYTES CONHECIDOS COMO CAUSADORES ANTES QUE O
+      **** REGISTRO SEJA USADO, EVITANDO O DESLOCAMENTO NA ORIGEM.
+       77  CTE-CEDILHA-MAI             PIC  X(01)     VALUE X'C7'.
+       77  CTE-CEDILHA-MIN             PIC  X(01)     VALUE X'E7'.
+       77  CNT-NOME-SANEADO            PIC  9(03)     VALUE 0.
+      **** OS DOIS SWITCHES E OS DOIS CONTADORES ABAIXO EVITAM QUE O SEQ
+      **** JA SANEADO EM 900013/900014 CONTINUE DESLOCADO AO VIRAR O
+      **** REGISTRO CORRENTE EM 350000-TRATA-GRAVA: QUANDO O SANEAMENTO
+      **** OCORRE, O SEQ ESPERADO (GD-*-SEQ + 1, CALCULADO ANTES DA
+      **** ATUALIZACAO) SUBSTITUI O VALOR BRUTO, PARA QUE O PROXIMO
+      **** REGISTRO NAO HERDE UMA BASE DE COMPARACAO CORROMPIDA.
+       77  SW-NOME-SANEADO-100E        PIC  X(01)     VALUE 'N'.
+           88  NOME-SANEADO-100E                        VALUE 'S'.
+       77  SW-NOME-SANEADO-200E        PIC  X(01)     VALUE 'N'.
+           88  NOME-SANEADO-200E                        VALUE 'S'.
+       77  SEQ-ESPERADO-100E           PIC  9(05)     VALUE 0.
+       77  SEQ-ESPERADO-200E           PIC  9(05)     VALUE 0.
+       77  IDX-ERRO                    PIC  9(03)     VALUE 1.
+      **** TAB-NOMES-BASE: NOMES JA CADASTRADOS EM T99F100E, PRE-
+      **** CARREGADOS POR 900011-CARREGA-NOMES-BASE E CONSULTADOS POR
+      **** 327000-VALIDA-NOME-DUPLIC PARA SINALIZAR POSSIVEIS HOMONIMOS
+      **** EM NOVAS INCLUSOES. 30000 E O TAMANHO MAXIMO DE BASE
+      **** SUPORTADO POR ESTA CONFERENCIA; MATRICULAS ALEM DESTE LIMITE
+      **** CONTINUAM SENDO INCLUIDAS NORMALMENTE, SO NAO ENTRAM NA
+      **** TABELA DE CONFERENCIA DE HOMONIMOS.
+       77  QTD-NOMES-BASE              PIC  9(05)     VALUE 0.
+       77  IDX-NOME                    PIC  9(05)     VALUE 0.
+       77  SW-NOME-DUPLIC               PIC  X(01)     VALUE 'N'.
+           88  NOME-DUPLICADO                            VALUE 'S'.
+       77  SW-FIM-100E-PRE              PIC  X(01)     VALUE 'N'.
+           88  EH-FIM-100E-PRE                            VALUE 'S'.
+       01  TAB-NOMES-BASE.
+           03  TAB-NOME-BASE  OCCURS  30000  TIMES PIC  X(30).
+      *
+       01  GD-100E-REGISTRO            PIC  X(60).
+       01  GD-100E-REG-DADOS REDEFINES GD-100E-REGISTRO.
+           03  GD-100E-MATR            PIC  9(07).
+           03  GD-100E-NOME            PIC  X(30).
+      *- - VIDE COMENTARIO EM T99K100E.CPY SOBRE ESTES 18 BYTES.
+           03  GD-100E-SEXO            PIC  X(01).
+           03  GD-100E-CPF             PIC  9(11).
+           03  GD-100E-EST-CIVIL       PIC  X(01).
+           03  FILLER                  PIC  X(03).
+           03  GD-100E-CMDO            PIC  9(02).
+           03  GD-100E-SEQ             PIC  9(05).
+      *
+       01  GD-200E-REGISTRO            PIC  X(60).
+       01  GD-200E-REG-DADOS REDEFINES GD-200E-REGISTRO.
+           03  GD-200E-MATR            PIC  9(07).
+           03  GD-200E-NOME            PIC  X(30).
+           03  GD-200E-SEXO            PIC  X(01).
+               88  GD-200E-SEXO-VALIDO          VALUE 'M' 'F'.
+           03  GD-200E-CPF             PIC  9(11).
+           03  GD-200E-EST-CIVIL       PIC  X(01).
+               88  GD-200E-EST-CIVIL-VALIDO
+                            VALUE '1' '2' '3' '4' '5'.
+           03  FILLER                  PIC  X(03).
+           03  GD-200E-CMDO            PIC  9(02).
+           03  GD-200E-SEQ             PIC  9(05).
+      *
+      **** GD-300E-SEQ GUARDA O NUM. DE SEQUENCIA DO ULTIMO T99F300E
+      **** ACEITO, PARA A CONFERENCIA DE SEQUENCIA EM 240000; O T99F300E
+      **** NAO PRECISA DE UM REGISTRO "SEGURO" COMO GD-100E/GD-200E,
+      **** POIS NAO PARTICIPA DO CASAMENTO POR IGUALDADE DO BALANCED
+      **** LINE, SO DO CASAMENTO POR FAIXA FEITO EM 360000-TRATA-300E.
+       77  GD-300E-SEQ                 PIC  9(05)     VALUE 0.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *
+      *--------------------------------
+       000000-ROTINA-PRINCIPAL SECTION.
+      *--------------------------------
+      **** INICIALIZA TABELA DE ERROS
+           MOVE '001 INCLUIDO   '  TO TAB-ERROS (001)
+           MOVE '002 ALTERADO   '  TO TAB-ERROS (002)
+           MOVE '003 EXCLUIDO   '  TO TAB-ERROS (003)
+           MOVE '091 INC. EXIST.'  TO TAB-ERROS (091)
+           MOVE '092 ALT. INEXIS'  TO TAB-ERROS (092)
+           MOVE '093 EXC. INEXIS'  TO TAB-ERROS (093)
+           MOVE '101 INCL. DUPL.'  TO TAB-ERROS (101)
+           MOVE '102 ALT. DUPL. '  TO TAB-ERROS (102)
+           MOVE '103 EXCL. DUPL.'  TO TAB-ERROS (103)
+      *- - Inclusão Existente Duplicada
+           MOVE '191 INC. EX. DU'  TO TAB-ERROS (191)
+           MOVE '192 ALT. IN. DU'  TO TAB-ERROS (192)
+           MOVE '193 EXC. IN. DU'  TO TAB-ERROS (193)
+           MOVE '199 CAD. DUPL. '  TO TAB-ERROS (199)
+      *- - CMDO Fora do Dominio Conhecido (1-INCLUIR/2-ALTERAR/3-EXCLUIR)
+           MOVE '097 CMDO INVAL.'  TO TAB-ERROS (097)
+           MOVE '197 CMDO IN. DU'  TO TAB-ERROS (197)
+      *- - CPF com Digito Verificador Invalido
+           MOVE '098 CPF INVAL. '  TO TAB-ERROS (098)
+           MOVE '198 CPF INV. DU'  TO TAB-ERROS (198)
+      *- - SEXO/EST-CIVIL Fora do Dominio Conhecido (SEXO=M/F;
+      *- - EST-CIVIL=1-SOLT/2-CASA/3-SEPA/4-DIVO/5-VIUV)
+           MOVE '095 SEXO INVAL.'  TO TAB-ERROS (095)
+           MOVE '195 SEXO IN. DU'  TO TAB-ERROS (195)
+           MOVE '096 EST.CIV INV'  TO TAB-ERROS (096)
+           MOVE '196 EST.CIV DU '  TO TAB-ERROS (196)
+      *- - Registro Fora de Sequencia no Arquivo (Nao Impede o Lote)
+           MOVE '088 100E FR.SEQ'  TO TAB-ERROS (088)
+           MOVE '089 200E FR.SEQ'  TO TAB-ERROS (089)
+      *- - CMDO 4-REATIVAR: Traz de Volta Matricula Excluida
+           MOVE '004 REATIVADO'    TO TAB-ERROS (004)
+           MOVE '104 REATIV. DUP'  TO TAB-ERROS (104)
+           MOVE '090 REATIV.ATIV'  TO TAB-ERROS (090)
+           MOVE '190 REAT.ATIVDU'  TO TAB-ERROS (190)
+           MOVE '094 REATIV.INEX'  TO TAB-ERROS (094)
+           MOVE '194 REAT.INEXDU'  TO TAB-ERROS (194)
+      *- - Registro de Afastamento (T99F300E) Fora de Sequencia (Soft)
+           MOVE '087 300E FR.SEQ'  TO TAB-ERROS (087)
+      *- - Registro de Afastamento (T99F300E) Casado/Orfao com a Base
+           MOVE '150 AFASTADO   '  TO TAB-ERROS (150)
+           MOVE '151 AFAST.ORFAO'  TO TAB-ERROS (151)
+      *- - Inclusao com Nome Igual ao de Outra Matricula (Homonimo)
+           MOVE '099 NOME DUPLIC '  TO TAB-ERROS (099)
+      *- - Caractere Acentuado Saneado no Nome Antes do Processamento
+           MOVE '086 NOME SANEADO'  TO TAB-ERROS (086)
+      *
+      **** QUANDO O SBS-GRV = 99 O PROCESSAMENTO EH O NORMAL
+      *
+      *    CALL SBVERSAO USING CTE-PROG CTE-VERS
+           DISPLAY CTE-PROG ' ' CTE-VERS ' *** 000 *** INICIO PROGRAMA' 
+      *
+           PERFORM 900008-LE-PARAMETROS
+           PERFORM 900000-OBTEM-DATA-SISTEMA
+           PERFORM 900003-VERIFICA-CHECKPOINT
+           PERFORM 900011-CARREGA-NOMES-BASE
+           PERFORM 900001-ABRE-ARQUIVOS
+
+           IF NOT EH-RESTART
+              PERFORM 100000-TRATA-HEADER
+              PERFORM 210000-LER-ARQ-100E
+              PERFORM 220000-LER-ARQ-200E
+              PERFORM 240000-LER-ARQ-300E
+           END-IF
+
+           PERFORM 300000-FAZ-BALANC-LINE
+                    UNTIL 100E-TRL AND 200E-TRL
+
+      *- - DRENA OS AFASTAMENTOS REMANESCENTES: NAO CASARAM COM NENHUMA
+      *- - MATRICULA PROCESSADA NO LOTE, SAO REPORTADOS COMO ORFAOS.
+           MOVE 9999999 TO MATR-ITERACAO
+           PERFORM 360000-TRATA-300E
+
+           PERFORM 600000-TRATA-TRAILER
+           PERFORM 900007-APAGA-CHECKPOINT
+
+           DISPLAY CTE-PROG ' ' CTE-VERS ' *** 999 *** FIM NORMAL'
+           MOVE 0 TO RETURN-CODE
+           .
+       999999-ENCERRA.
+           PERFORM 900002-FECHA-ARQUIVOS
+           PERFORM 900012-GRAVA-RESUMO-JOB
+           GOBACK
+           .
+      *-----------------------------
+       100000-TRATA-HEADER SECTION.
+      *-----------------------------
+           READ T99F100E INTO 100E-REGISTRO
+                AT END PERFORM 999001-ERRO-001
+                NOT AT END MOVE 100E-SEQ TO GD-100E-SEQ
+           END-READ
+      *
+           READ T99F200E INTO 200E-REGISTRO
+                AT END PERFORM 999001-ERRO-001
+                NOT AT END MOVE 200E-SEQ TO GD-200E-SEQ
+           END-READ
+      *
+           READ T99F300E INTO 300E-REGISTRO
+                AT END PERFORM 999001-ERRO-001
+                NOT AT END MOVE 300E-SEQ TO GD-300E-SEQ
+           END-READ
+      *
+           IF NOT 100E-HDR
+               PERFORM 999002-ERRO-002
+           ELSE
+               IF 100E-SEQ     NOT EQUAL 1
+                   PERFORM 999003-ERRO-003
+               ELSE
+                   IF 100E-NOME-ARQ NOT EQUAL 'T99F100'
+                       PERFORM 999006-ERRO-006
+                   END-IF
+               END-IF
+           END-IF
+      *
+           IF NOT 200E-HDR
+               PERFORM 999002-ERRO-002
+           ELSE
+               IF 200E-SEQ     NOT EQUAL 1
+                   PERFORM 999003-ERRO-003
+               ELSE
+                   IF 200E-NOME-ARQ NOT EQUAL 'T99F200'
+                       PERFORM 999006-ERRO-006
+                   END-IF
+               END-IF
+           END-IF
+      *
+           IF NOT 300E-HDR
+               PERFORM 999002-ERRO-002
+           ELSE
+               IF 300E-SEQ     NOT EQUAL 1
+                   PERFORM 999003-ERRO-003
+               ELSE
+                   IF 300E-NOME-ARQ NOT EQUAL 'T99F300'
+                       PERFORM 999006-ERRO-006
+                   END-IF
+               END-IF
+           END-IF
+      *
+           MOVE SPACES       TO 100S-REGISTRO.
+           MOVE ZEROS        TO 100S-MATR.
+           MOVE 'T99F100'    TO 100S-NOME-ARQ.
+           MOVE DATA-SISTEMA TO 100S-AMD-ARQ.
+           MOVE CNT-SEQ-100S TO 100S-SEQ.
+           WRITE 100S-REGISTRO-FD FROM 100S-REGISTRO
+           .
+      *
+       100999-SAIDA. EXIT.
+      *-----------------------------
+       210000-LER-ARQ-100E SECTION.
+      *-----------------------------
+           MOVE 0 TO CNT-NOME-SANEADO
+           READ T99F100E INTO 100E-REGISTRO
+               AT END
+                   PERFORM 999005-ERRO-005
+               NOT AT END
+                   IF (NOT 100E-HDR) AND (NOT 100E-TRL)
+                      PERFORM 900013-SANEIA-NOME-100E
+                   END-IF
+                   IF (NOT 100E-TRL) AND (CNT-NOME-SANEADO EQUAL 0) AND
+                      100E-SEQ NOT EQUAL GD-100E-SEQ + 1
+                      PERFORM 999009-ERRO-009
+                   END-IF
+           END-READ
+           IF NOT 100E-TRL
+              ADD 1 TO CNT-SEQ-100E
+              COMPUTE SMT-SEQ-100E = SMT-SEQ-100E + CNT-SEQ-100E
+           END-IF
+           .
+       210999-SAIDA. EXIT.
+      *-----------------------------
+       220000-LER-ARQ-200E SECTION.
+      *-----------------------------
+           MOVE 0 TO CNT-NOME-SANEADO
+           READ T99F200E INTO 200E-REGISTRO
+                AT END
+                    PERFORM 999007-ERRO-007
+                NOT AT END
+                    IF (NOT 200E-HDR) AND (NOT 200E-TRL)
+                       PERFORM 900014-SANEIA-NOME-200E
+                    END-IF
+                    IF (NOT 200E-TRL) AND (CNT-NOME-SANEADO EQUAL 0) AND
+                       200E-SEQ NOT EQUAL GD-200E-SEQ + 1
+                       PERFORM 999010-ERRO-010
+                    END-IF
+           END-READ
+           IF NOT 200E-TRL
+              ADD 1 TO CNT-SEQ-200E
+              COMPUTE SMT-SEQ-200E = SMT-SEQ-200E + CNT-SEQ-200E
+           END-IF
+           .
+       220999-SAIDA. EXIT.
+      *-----------------------------
+       240000-LER-ARQ-300E SECTION.
+      *-----------------------------
+           READ T99F300E INTO 300E-REGISTRO
+                AT END
+                    PERFORM 999014-ERRO-014
+                NOT AT END
+                    IF (NOT 300E-TRL) AND
+                       300E-SEQ NOT EQUAL GD-300E-SEQ + 1
+                       PERFORM 999016-ERRO-016
+                    END-IF
+           END-READ
+           IF NOT 300E-TRL
+              MOVE 300E-SEQ TO GD-300E-SEQ
+              ADD 1 TO CNT-SEQ-300E
+              COMPUTE SMT-SEQ-300E = SMT-SEQ-300E + CNT-SEQ-300E
+           END-IF
+           .
+       240999-SAIDA. EXIT.
+      *-------------------------------
+       300000-FAZ-BALANC-LINE SECTION.
+      *-------------------------------
+           IF  LINHA-701S EQUAL LINHAS-POR-PAGINA
+      *    IF  LINHA-701S EQUAL        16
+               PERFORM 440000-GRAVA-CABEC
+           END-IF
+      *
+      *- - GD-100E-MATR/GD-200E-MATR AINDA REFLETEM O PAR SENDO
+      *- - FINALIZADO NESTA ITERACAO; CAPTURA ANTES QUE 350000-TRATA-
+      *- - GRAVA OS SOBREESCREVA COM O PROXIMO PAR LIDO A FRENTE.
+           IF  GD-100E-MATR LESS THAN GD-200E-MATR
+               MOVE GD-100E-MATR TO MATR-ITERACAO
+           ELSE
+               MOVE GD-200E-MATR TO MATR-ITERACAO
+           END-IF
+      *
+           PERFORM 350000-TRATA-GRAVA
+           PERFORM 360000-TRATA-300E
+      *
+           IF  GD-100E-MATR LESS THAN GD-200E-MATR
+               MOVE  99  TO  SBS-GRV
+      *D        DISPLAY '=*** ENTROU LESS THAN'
+               PERFORM 210000-LER-ARQ-100E
+               PERFORM 340000-TRATA-REPET-100E
+           ELSE
+               IF  GD-100E-MATR GREATER THAN GD-200E-MATR
+      *D         DISPLAY '=*** ENTROU GREATER THAN'
+                   PERFORM 310000-TRATA-CMDO-MAIOR
+                   PERFORM 220000-LER-ARQ-200E
+                   PERFORM 330000-TRATA-REPET-200E
+               ELSE
+                   PERFORM 320000-TRATA-CMDO-IGUAL
+      *D         DISPLAY '=*** ENTROU CMDO IGUAL'
+                   PERFORM 210000-LER-ARQ-100E
+                   PERFORM 340000-TRATA-REPET-100E
+                   PERFORM 220000-LER-ARQ-200E
+                   PERFORM 330000-TRATA-REPET-200E
+               END-IF
+           END-IF
+      *
+           ADD 1 TO CNT-DESDE-CKPT
+           IF  CNT-DESDE-CKPT GREATER OR EQUAL CTE-INTERVALO-CKPT
+               PERFORM 900006-GRAVA-CHECKPOINT
+               MOVE 0 TO CNT-DESDE-CKPT
+           END-IF
+           .
+      *
+       300999-SAIDA. EXIT.
+      *--------------------------------
+       310000-TRATA-CMDO-MAIOR SECTION.
+      *-----------------------------
+      **** MATRICULA DO MOVIMENTO AINDA NAO ENCONTRADA NA BASE.
+           EVALUATE  GD-200E-CMDO
+               WHEN  1
+                     PERFORM 325000-VALIDA-CPF-200E
+                     EVALUATE TRUE
+                         WHEN NOT GD-200E-SEXO-VALIDO
+                              MOVE 095 TO SBS-GRV
+                         WHEN NOT GD-200E-EST-CIVIL-VALIDO
+                              MOVE 096 TO SBS-GRV
+                         WHEN CPF-INVALIDO
+                              MOVE 098 TO SBS-GRV
+                         WHEN OTHER
+                              MOVE 01 TO SBS-GRV
+                     END-EVALUATE
+                     IF SBS-GRV EQUAL 01
+                        PERFORM 327000-VALIDA-NOME-DUPLIC
+                     END-IF
+               WHEN  2
+                     MOVE 92 TO SBS-GRV
+               WHEN  3
+                     MOVE 93 TO SBS-GRV
+               WHEN  4
+      *- - REATIVAR SEM A MATRICULA JAMAIS TER EXISTIDO NA BASE.
+                     MOVE 094 TO SBS-GRV
+               WHEN  OTHER
+                     MOVE 097 TO SBS-GRV
+           END-EVALUATE
+           .
+       310999-SAIDA. EXIT.
+      *-----------------------------
+       320000-TRATA-CMDO-IGUAL SECTION.
+      *-----------------------------
+      **** MATRICULA DO MOVIMENTO JA ENCONTRADA (ATIVA) NA BASE.
+           EVALUATE  GD-200E-CMDO
+               WHEN  1
+                     MOVE 91 TO SBS-GRV
+               WHEN  2
+                     PERFORM 325000-VALIDA-CPF-200E
+                     EVALUATE TRUE
+                         WHEN NOT GD-200E-SEXO-VALIDO
+                              MOVE 095 TO SBS-GRV
+                         WHEN NOT GD-200E-EST-CIVIL-VALIDO
+                              MOVE 096 TO SBS-GRV
+                         WHEN CPF-INVALIDO
+                              MOVE 098 TO SBS-GRV
+                         WHEN OTHER
+                              MOVE 02 TO SBS-GRV
+                     END-EVALUATE
+               WHEN  3
+                     MOVE 03 TO SBS-GRV
+               WHEN  4
+      *- - REATIVAR SO E ACEITO SE A MATRICULA ESTIVER EXCLUIDA (100E-
+      *- - CMDO=3, HERDADO DO T99F100S DA EXECUCAO ANTERIOR).
+                     IF  GD-100E-CMDO EQUAL 3
+                         MOVE 004 TO SBS-GRV
+                     ELSE
+                         MOVE 090 TO SBS-GRV
+                     END-IF
+               WHEN  OTHER
+                     MOVE 097 TO SBS-GRV
+           END-EVALUATE
+           .
+       320999-SAIDA. EXIT.
+      *-----------------------------
+       325000-VALIDA-CPF-200E SECTION.
+      *-----------------------------
+      **** VALIDA O DIGITO VERIFICADOR DO CPF (GD-200E-CPF) PELO
+      **** ALGORITMO PADRAO DA RECEITA FEDERAL (MODULO 11), REJEITANDO
+      **** TAMBEM OS CPF COM OS 9 PRIMEIROS DIGITOS TODOS IGUAIS.
+           MOVE GD-200E-CPF   TO CPF-NUM
+           MOVE 'S'           TO SW-CPF-VALIDO
+           MOVE 'S'           TO SW-CPF-TODOS-IGUAIS
+      *
+           MOVE 2 TO CPF-IDX
+           PERFORM WITH TEST BEFORE UNTIL CPF-IDX GREATER THAN 9
+                    IF CPF-DIG (CPF-IDX) NOT EQUAL CPF-DIG (1)
+                       MOVE 'N' TO SW-CPF-TODOS-IGUAIS
+                    END-IF
+                    ADD 1 TO CPF-IDX
+           END-PERFORM
+      *
+           IF  CPF-TODOS-IGUAIS
+               MOVE 'N' TO SW-CPF-VALIDO
+           ELSE
+               MOVE 0 TO CPF-SOMA
+               MOVE 1 TO CPF-IDX
+               MOVE 10 TO CPF-PESO
+               PERFORM WITH TEST BEFORE UNTIL CPF-IDX GREATER THAN 9
+                        COMPUTE CPF-SOMA = CPF-SOMA +
+                                (CPF-DIG (CPF-IDX) * CPF-PESO)
+                        SUBTRACT 1 FROM CPF-PESO
+                        ADD 1 TO CPF-IDX
+               END-PERFORM
+               COMPUTE CPF-TEMP = CPF-SOMA * 10
+               DIVIDE CPF-TEMP BY 11 GIVING CPF-QUOC
+                      REMAINDER CPF-RESTO
+               IF  CPF-RESTO EQUAL 10
+                   MOVE 0 TO CPF-DV-CALC
+               ELSE
+                   MOVE CPF-RESTO TO CPF-DV-CALC
+               END-IF
+               IF  CPF-DV-CALC NOT EQUAL CPF-DIG (10)
+                   MOVE 'N' TO SW-CPF-VALIDO
+               END-IF
+      *
+               MOVE 0 TO CPF-SOMA
+               MOVE 1 TO CPF-IDX
+               MOVE 11 TO CPF-PESO
+               PERFORM WITH TEST BEFORE UNTIL CPF-IDX GREATER THAN 10
+                        COMPUTE CPF-SOMA = CPF-SOMA +
+                                (CPF-DIG (CPF-IDX) * CPF-PESO)
+                        SUBTRACT 1 FROM CPF-PESO
+                        ADD 1 TO CPF-IDX
+               END-PERFORM
+               COMPUTE CPF-TEMP = CPF-SOMA * 10
+               DIVIDE CPF-TEMP BY 11 GIVING CPF-QUOC
+                      REMAINDER CPF-RESTO
+               IF  CPF-RESTO EQUAL 10
+                   MOVE 0 TO CPF-DV-CALC
+               ELSE
+                   MOVE CPF-RESTO TO CPF-DV-CALC
+               END-IF
+               IF  CPF-DV-CALC NOT EQUAL CPF-DIG (11)
+                   MOVE 'N' TO SW-CPF-VALIDO
+               END-IF
+           END-IF
+           .
+       325999-SAIDA. EXIT.
+      *-----------------------------
+       327000-VALIDA-NOME-DUPLIC SECTION.
+      *-----------------------------
+      **** PROCURA GD-200E-NOME EM TAB-NOMES-BASE (CARREGADA EM
+      **** 900011-CARREGA-NOMES-BASE COM OS NOMES JA CADASTRADOS EM
+      **** T99F100E). SE ACHAR, GRAVA UM ALERTA 099 NO T99L701S SEM
+      **** IMPEDIR A INCLUSAO -- PODE SER HOMONIMO LEGITIMO, A
+      **** CONFERENCIA FICA POR CONTA DA AREA RESPONSAVEL.
+           MOVE 'N' TO SW-NOME-DUPLIC
+           MOVE 1 TO IDX-NOME
+           PERFORM WITH TEST BEFORE
+                    UNTIL IDX-NOME GREATER THAN QTD-NOMES-BASE
+                    IF TAB-NOME-BASE (IDX-NOME) EQUAL GD-200E-NOME
+                       MOVE 'S' TO SW-NOME-DUPLIC
+                    END-IF
+                    ADD 1 TO IDX-NOME
+           END-PERFORM
+           IF NOME-DUPLICADO
+              MOVE SBS-GRV TO SBS-GRV-SALVO
+              MOVE 099 TO SBS-GRV
+              PERFORM 430001-GRAVA-701S
+              MOVE SBS-GRV-SALVO TO SBS-GRV
+           END-IF
+           .
+       327999-SAIDA. EXIT.
+      *-----------------------------
+       330000-TRATA-REPET-200E SECTION.
+      *-----------------------------
+           ADD 100 TO SBS-GRV
+           PERFORM  WITH TEST BEFORE 
+                    UNTIL 200E-MATR NOT EQUAL GD-200E-MATR
+                    PERFORM 430010-GRAVA-MVTODUP-701S
+                    MOVE 200E-REGISTRO TO GD-200E-REGISTRO
+                    PERFORM 220000-LER-ARQ-200E
+           END-PERFORM
+           SUBTRACT 100 FROM SBS-GRV
+      *- - SE ENCONTROU OS TRAILERS, ENTAO GRAVA ANTES DE SAIR LOOP
+           IF 100E-TRL AND 200E-TRL
+              IF  GD-100E-MATR LESS THAN GD-200E-MATR
+                  MOVE GD-100E-MATR TO MATR-ITERACAO
+              ELSE
+                  MOVE GD-200E-MATR TO MATR-ITERACAO
+              END-IF
+              PERFORM 350000-TRATA-GRAVA
+              PERFORM 360000-TRATA-300E
+           END-IF
+           .
+      *
+       330999-SAIDA. EXIT.
+      *-----------------------------
+       340000-TRATA-REPET-100E SECTION.
+      *-----------------------------
+      **** MATRICULA REPETIDA NO PROPRIO T99F100E (CADASTRO DUPLICADO):
+      **** SEMPRE REPORTADA COM O CODIGO 199, INDEPENDENTE DO SBS-GRV
+      **** EM CURSO, POIS EH UM PROBLEMA DO ARQUIVO BASE E NAO DO
+      **** MOVIMENTO SENDO PROCESSADO.
+           MOVE SBS-GRV TO SBS-GRV-SALVO
+           PERFORM  WITH TEST BEFORE
+                    UNTIL 100E-MATR NOT EQUAL GD-100E-MATR
+                    MOVE 199 TO SBS-GRV
+                    PERFORM 999008-ERRO-008
+                    PERFORM 430020-GRAVA-BASEDUP-701S
+                    MOVE 100E-REGISTRO TO GD-100E-REGISTRO
+                    PERFORM 210000-LER-ARQ-100E
+           END-PERFORM
+           MOVE SBS-GRV-SALVO TO SBS-GRV
+      *- - SE ENCONTROU OS TRAILERS, ENTAO GRAVA ANTES DE SAIR LOOP
+           IF 100E-TRL AND 200E-TRL
+              IF  GD-100E-MATR LESS THAN GD-200E-MATR
+                  MOVE GD-100E-MATR TO MATR-ITERACAO
+              ELSE
+                  MOVE GD-200E-MATR TO MATR-ITERACAO
+              END-IF
+              PERFORM 350000-TRATA-GRAVA
+              PERFORM 360000-TRATA-300E
+           END-IF
+           .
+      *
+       340999-SAIDA. EXIT.
+      *-----------------------------
+       360000-TRATA-300E SECTION.
+      *-----------------------------
+      **** CASA OS AFASTAMENTOS DO T99F300E COM A MATRICULA (100E OU
+      **** 200E) RECEM-FINALIZADA NESTA ITERACAO DO BALANCED LINE
+      **** (MATR-ITERACAO). AFASTAMENTOS DE MATRICULA MENOR JA
+      **** PASSARAM DA VEZ SEM ENCONTRAR PAR E SAO REPORTADOS ORFAOS;
+      **** OS DE MATRICULA MAIOR FICAM RETIDOS PARA ITERACAO FUTURA.
+           PERFORM WITH TEST BEFORE
+                    UNTIL 300E-TRL OR
+                          300E-MATR GREATER THAN MATR-ITERACAO
+                    MOVE SBS-GRV TO SBS-GRV-SALVO
+                    IF 300E-MATR EQUAL MATR-ITERACAO
+                        MOVE 150 TO SBS-GRV
+                    ELSE
+                        MOVE 151 TO SBS-GRV
+                    END-IF
+                    PERFORM 430050-GRAVA-300E-701S
+                    MOVE SBS-GRV-SALVO TO SBS-GRV
+                    PERFORM 240000-LER-ARQ-300E
+           END-PERFORM
+           .
+       360999-SAIDA. EXIT.
+      *-----------------------------
+       350000-TRATA-GRAVA SECTION.
+      *-----------------------------
+           EVALUATE  SBS-GRV
+               WHEN  0
+                     CONTINUE
+               WHEN  1
+                     PERFORM 430010-GRAVA-MVTODUP-701S
+                     PERFORM 420000-GRAVA-S-200
+               WHEN  2
+                     PERFORM 430010-GRAVA-MVTODUP-701S
+                     PERFORM 420000-GRAVA-S-200
+               WHEN  91
+                     PERFORM 410000-GRAVA-S-100
+                     PERFORM 430010-GRAVA-MVTODUP-701S
+               WHEN  90
+      *- - - - - - REATIVAR REJEITADO (JA ATIVA): MANTEM COMO ESTAVA.
+                     PERFORM 410000-GRAVA-S-100
+                     PERFORM 430010-GRAVA-MVTODUP-701S
+               WHEN  03
+                     PERFORM 430010-GRAVA-MVTODUP-701S
+                     PERFORM 410010-GRAVA-S-100-EXCLUI
+               WHEN  04
+                     PERFORM 430010-GRAVA-MVTODUP-701S
+                     PERFORM 410020-GRAVA-S-100-REATIVA
+               WHEN  99
+      *- - - - - - Evita GRAVAR 100E DUPLIC. SE SBS-GRV=99 da mesma MATR
+                   IF 100S-MATR NOT EQUAL GD-100E-MATR
+                      PERFORM 410000-GRAVA-S-100
+                   END-IF
+               WHEN  OTHER
+                     PERFORM 430010-GRAVA-MVTODUP-701S
+           END-EVALUATE.
+      *
+      ** ATUALIZA/REINICIALIZA GUARDAS E SBS APOS LEITURAS.
+      *
+      **** SE 100E-REGISTRO/200E-REGISTRO FORAM SANEADOS EM 900013/
+      **** 900014 (SW-NOME-SANEADO-100E/200E), O SEQ NELES CONTIDO PODE
+      **** AINDA VIR DESLOCADO PELO DEFEITO CONHECIDO. O SEQ ESPERADO E
+      **** CALCULADO AQUI, A PARTIR DO GD-*-SEQ AINDA VIGENTE (ANTES DAS
+      **** MOVES ABAIXO), PARA SUBSTITUIR O VALOR BRUTO APOS O REGISTRO
+      **** SANEADO VIRAR O CORRENTE, EVITANDO PROPAGAR O DESLOCAMENTO
+      **** COMO BASE DA CONFERENCIA DE SEQ DO PROXIMO REGISTRO.
+           COMPUTE SEQ-ESPERADO-100E = GD-100E-SEQ + 1
+           COMPUTE SEQ-ESPERADO-200E = GD-200E-SEQ + 1
+           MOVE 99 TO SBS-GRV
+           MOVE 200E-REGISTRO TO GD-200E-REGISTRO
+           MOVE 100E-REGISTRO TO GD-100E-REGISTRO
+           IF NOME-SANEADO-100E
+              MOVE SEQ-ESPERADO-100E TO GD-100E-SEQ
+              MOVE 'N' TO SW-NOME-SANEADO-100E
+           END-IF
+           IF NOME-SANEADO-200E
+              MOVE SEQ-ESPERADO-200E TO GD-200E-SEQ
+              MOVE 'N' TO SW-NOME-SANEADO-200E
+           END-IF
+           .
+      *
+       350999-SAIDA. EXIT.
+      *---------------------------
+       410000-GRAVA-S-100 SECTION.
+      *---------------------------
+           MOVE SPACES TO 100S-REGISTRO
+           MOVE GD-100E-REGISTRO TO 100S-REGISTRO
+           ADD 1 TO CNT-SEQ-100S
+           MOVE CNT-SEQ-100S TO 100S-SEQ
+           WRITE 100S-REGISTRO-FD FROM 100S-REGISTRO
+           PERFORM 470000-GRAVA-EXTRATO-100X
+           ADD CNT-SEQ-100S TO SMT-SEQ-100S
+           .
+       410999-SAIDA. EXIT.
+      *-------------------------------
+       410010-GRAVA-S-100-EXCLUI SECTION.
+      *-------------------------------
+      **** EXCLUSAO EH TRATADA COMO BAIXA LOGICA: O REGISTRO CONTINUA
+      **** SENDO GRAVADO NO T99F100S (E, PORTANTO, VOLTA NO PROXIMO
+      **** T99F100E), SO QUE COM 100S-CMDO=03, PARA QUE UM REATIVAR
+      **** (CMDO=4) POSSA TRAZE-LO DE VOLTA SEM RESUBMETER OS DADOS.
+           MOVE SPACES TO 100S-REGISTRO
+           MOVE GD-100E-REGISTRO TO 100S-REGISTRO
+           MOVE 03 TO 100S-CMDO
+           ADD 1 TO CNT-SEQ-100S
+           MOVE CNT-SEQ-100S TO 100S-SEQ
+           WRITE 100S-REGISTRO-FD FROM 100S-REGISTRO
+           PERFORM 470000-GRAVA-EXTRATO-100X
+           ADD CNT-SEQ-100S TO SMT-SEQ-100S
+           .
+       410010-SAIDA. EXIT.
+      *-------------------------------
+       410020-GRAVA-S-100-REATIVA SECTION.
+      *-------------------------------
+      **** REATIVA UMA MATRICULA EXCLUIDA: GRAVA OS DADOS QUE JA ESTAVAM
+      **** NA BASE (GD-100E-REGISTRO), APENAS VOLTANDO O 100S-CMDO PARA
+      **** 01-ATIVO.
+           MOVE SPACES TO 100S-REGISTRO
+           MOVE GD-100E-REGISTRO TO 100S-REGISTRO
+           MOVE 01 TO 100S-CMDO
+           ADD 1 TO CNT-SEQ-100S
+           MOVE CNT-SEQ-100S TO 100S-SEQ
+           WRITE 100S-REGISTRO-FD FROM 100S-REGISTRO
+           PERFORM 470000-GRAVA-EXTRATO-100X
+           ADD CNT-SEQ-100S TO SMT-SEQ-100S
+           .
+       410020-SAIDA. EXIT.
+      *-------------------------------
+       420000-GRAVA-S-200 SECTION.
+      *-------------------------------
+           IF SBS-GRV EQUAL 02
+              PERFORM 460000-GRAVA-AUDIT-ALTERACAO
+           END-IF
+           MOVE GD-200E-MATR      TO  100S-MATR
+           MOVE GD-200E-NOME      TO  100S-NOME
+           MOVE GD-200E-SEXO      TO  100S-SEXO
+           MOVE GD-200E-CPF       TO  100S-CPF
+           MOVE GD-200E-EST-CIVIL TO  100S-EST-CIVIL
+           MOVE SBS-GRV           TO  100S-CMDO
+           ADD 1                  TO  CNT-SEQ-100S
+           MOVE CNT-SEQ-100S      TO  100S-SEQ
+           WRITE 100S-REGISTRO-FD FROM 100S-REGISTRO
+           PERFORM 470000-GRAVA-EXTRATO-100X
+      *
+           ADD CNT-SEQ-100S TO SMT-SEQ-100S
+           .
+      *
+       420999-SAIDA. EXIT.
+      *-------------------------------
+       470000-GRAVA-EXTRATO-100X SECTION.
+      *-------------------------------
+      **** GERA UMA LINHA DO EXTRATO DELIMITADO POR '|' DO T99F100S,
+      **** PARA CONSUMO POR SISTEMAS QUE NAO LEEM O LAYOUT FIXO COBOL.
+           MOVE 100S-MATR      TO 100X-MATR
+           MOVE 100S-NOME      TO 100X-NOME
+           MOVE 100S-SEXO      TO 100X-SEXO
+           MOVE 100S-CPF       TO 100X-CPF
+           MOVE 100S-EST-CIVIL TO 100X-EST-CIVIL
+           WRITE 100X-REGISTRO-FD FROM 100X-LINHA
+           .
+       470999-SAIDA. EXIT.
+      *-------------------------------
+       430010-GRAVA-MVTODUP-701S SECTION.
+      *-------------------------------
+           MOVE GD-200E-SEQ         TO  701S-SEQ-REG
+           MOVE GD-200E-MATR        TO  701S-MATR
+           MOVE GD-200E-NOME        TO  701S-NOME
+           PERFORM 430001-GRAVA-701S
+           .
+      *-------------------------------
+       430020-GRAVA-BASEDUP-701S SECTION.
+      *-------------------------------
+           MOVE GD-100E-SEQ         TO  701S-SEQ-REG
+           MOVE GD-100E-MATR        TO  701S-MATR
+           MOVE GD-100E-NOME        TO  701S-NOME
+           PERFORM 430001-GRAVA-701S
+           .
+      *-------------------------------
+       430030-GRAVA-SEQINV1-701S SECTION.
+      *-------------------------------
+           MOVE 100E-SEQ            TO  701S-SEQ-REG
+           MOVE 100E-MATR           TO  701S-MATR
+           MOVE 100E-NOME           TO  701S-NOME
+           PERFORM 430001-GRAVA-701S
+           .
+      *-------------------------------
+       430040-GRAVA-SEQINV2-701S SECTION.
+      *-------------------------------
+           MOVE 200E-SEQ            TO  701S-SEQ-REG
+           MOVE 200E-MATR           TO  701S-MATR
+           MOVE 200E-NOME           TO  701S-NOME
+           PERFORM 430001-GRAVA-701S
+           .
+      *-------------------------------
+       430050-GRAVA-300E-701S SECTION.
+      *-------------------------------
+           MOVE 300E-SEQ            TO  701S-SEQ-REG
+           MOVE 300E-MATR           TO  701S-MATR
+           MOVE SPACES              TO  701S-NOME
+           STRING 'AFAST '        DELIMITED BY SIZE
+                  300E-TIPO        DELIMITED BY SIZE
+                  ' DE '           DELIMITED BY SIZE
+                  300E-DT-INICIO   DELIMITED BY SIZE
+                  ' A '            DELIMITED BY SIZE
+                  300E-DT-FIM      DELIMITED BY SIZE
+                  INTO 701S-NOME
+           PERFORM 430001-GRAVA-701S
+           .
+      *-------------------------------
+       430060-GRAVA-NOMESAN-100E-701S SECTION.
+      *-------------------------------
+           MOVE 100E-SEQ            TO  701S-SEQ-REG
+           MOVE 100E-MATR           TO  701S-MATR
+           MOVE 100E-NOME           TO  701S-NOME
+           PERFORM 430001-GRAVA-701S
+           .
+      *-------------------------------
+       430070-GRAVA-NOMESAN-200E-701S SECTION.
+      *-------------------------------
+           MOVE 200E-SEQ            TO  701S-SEQ-REG
+           MOVE 200E-MATR           TO  701S-MATR
+           MOVE 200E-NOME           TO  701S-NOME
+           PERFORM 430001-GRAVA-701S
+           .
+      *-------------------------------
+       430001-GRAVA-701S SECTION.
+      *-------------------------------
+           MOVE TAB-ERROS (SBS-GRV) TO  701S-OCORR
+           WRITE 701S-REGISTRO-FD FROM 701S-LIN-DET
+           ADD 1                    TO LINHA-701S
+           ADD 1                    TO CNT-ERROS (SBS-GRV)
+           .
+      *---------------------------
+       440000-GRAVA-CABEC SECTION.
+      *---------------------------
+      *
+           MOVE PAG-701S         TO 701S-PAG
+           MOVE DTS-DD           TO 701S-DD
+           MOVE TAB-MES(DTS-MM)  TO 701S-MM
+           MOVE DTS-AA           TO 701S-AA
+      *
+           WRITE 701S-REGISTRO-FD FROM 701S-CAB-01
+           WRITE 701S-REGISTRO-FD FROM 701S-CAB-02
+           WRITE 701S-REGISTRO-FD FROM 701S-CAB-03
+           WRITE 701S-REGISTRO-FD FROM 701S-LIN-HIFEN
+           WRITE 701S-REGISTRO-FD FROM 701S-CAB-04
+           WRITE 701S-REGISTRO-FD FROM 701S-LIN-HIFEN
+      *
+           ADD  1 TO PAG-701S
+           MOVE 6 TO LINHA-701S
+           .
+      *
+       440999-SAIDA. EXIT.
+      *-------------------------------------
+       600000-TRATA-TRAILER SECTION.
+      *-------------------------------------
+           IF 100E-SOMAT-SEQ NOT EQUAL SMT-SEQ-100E
+               PERFORM 999004-ERRO-004
+           END-IF
+      *
+           IF 200E-SOMAT-SEQ NOT EQUAL SMT-SEQ-200E
+               PERFORM 999013-ERRO-013
+           END-IF
+      *
+           IF 300E-SOMAT-SEQ NOT EQUAL SMT-SEQ-300E
+               PERFORM 999015-ERRO-015
+           END-IF
+      *
+           MOVE SPACES         TO 100S-REG-TRL
+           MOVE 99999999       TO 100S-REG-TRL 
+           MOVE SMT-SEQ-100S   TO 100S-SOMAT-SEQ 
+           WRITE 100S-REGISTRO-FD FROM 100S-REG-TRL
+      *
+           PERFORM 450000-GRAVA-RESUMO-701S
+      *
+           WRITE 701S-REGISTRO-FD FROM 701S-LIN-HIFEN
+           WRITE 701S-REGISTRO-FD FROM 701S-FIM-REL
+           WRITE 701S-REGISTRO-FD FROM 701S-LIN-HIFEN
+           .
+      *
+       400999-SAIDA. EXIT.
+      *-------------------------------------
+       450000-GRAVA-RESUMO-701S SECTION.
+      *-------------------------------------
+      **** IMPRIME O TOTAL DE OCORRENCIAS GRAVADAS POR CODIGO TAB-ERROS
+           WRITE 701S-REGISTRO-FD FROM 701S-LIN-HIFEN
+           WRITE 701S-REGISTRO-FD FROM 701S-CAB-RESUMO
+           MOVE 1 TO IDX-ERRO
+           PERFORM WITH TEST BEFORE
+                    UNTIL IDX-ERRO GREATER THAN 200
+                    IF CNT-ERROS (IDX-ERRO) GREATER THAN ZERO
+                       MOVE SPACES               TO 701S-LIN-TOT
+                       MOVE TAB-ERROS (IDX-ERRO) TO 701S-TOT-OCORR
+                       MOVE CNT-ERROS (IDX-ERRO) TO 701S-TOT-QTDE
+                       WRITE 701S-REGISTRO-FD FROM 701S-LIN-TOT
+                    END-IF
+                    ADD 1 TO IDX-ERRO
+           END-PERFORM
+           .
+      *
+       450999-SAIDA. EXIT.
+      *-----------------------------
+       460000-GRAVA-AUDIT-ALTERACAO SECTION.
+      *-----------------------------
+      **** GRAVA NO T99L702A UMA LINHA POR CAMPO REALMENTE MODIFICADO
+      **** POR UMA ALTERACAO, COM O VALOR ANTES (BASE, GD-100E) E
+      **** DEPOIS (MOVIMENTO, GD-200E).
+           IF  GD-100E-NOME NOT EQUAL GD-200E-NOME
+               MOVE GD-200E-MATR TO 702A-MATR
+               MOVE 'NOME'       TO 702A-CAMPO
+               MOVE GD-100E-NOME TO 702A-VALOR-ANTES
+               MOVE GD-200E-NOME TO 702A-VALOR-DEPOIS
+               PERFORM 460010-GRAVA-702A
+           END-IF
+           IF  GD-100E-SEXO NOT EQUAL GD-200E-SEXO
+               MOVE GD-200E-MATR TO 702A-MATR
+               MOVE 'SEXO'       TO 702A-CAMPO
+               MOVE GD-100E-SEXO TO 702A-VALOR-ANTES
+               MOVE GD-200E-SEXO TO 702A-VALOR-DEPOIS
+               PERFORM 460010-GRAVA-702A
+           END-IF
+           IF  GD-100E-CPF NOT EQUAL GD-200E-CPF
+               MOVE GD-200E-MATR TO 702A-MATR
+               MOVE 'CPF'        TO 702A-CAMPO
+               MOVE GD-100E-CPF  TO 702A-VALOR-ANTES
+               MOVE GD-200E-CPF  TO 702A-VALOR-DEPOIS
+               PERFORM 460010-GRAVA-702A
+           END-IF
+           IF  GD-100E-EST-CIVIL NOT EQUAL GD-200E-EST-CIVIL
+               MOVE GD-200E-MATR      TO 702A-MATR
+               MOVE 'EST.CIVIL'       TO 702A-CAMPO
+               MOVE GD-100E-EST-CIVIL TO 702A-VALOR-ANTES
+               MOVE GD-200E-EST-CIVIL TO 702A-VALOR-DEPOIS
+               PERFORM 460010-GRAVA-702A
+           END-IF
+           .
+       460999-SAIDA. EXIT.
+      *-----------------------------
+       460010-GRAVA-702A SECTION.
+      *-----------------------------
+           WRITE 702A-REGISTRO-FD FROM 702A-REGISTRO
+           .
+       460010-SAIDA. EXIT.
+      *-----------------------------
+       900000-OBTEM-DATA-SISTEMA SECTION.
+      *-----------------------------
+      **** DATA CORRENTE DO SISTEMA, USADA NO HEADER DO T99F100S E NO
+      **** CABECALHO DE CADA PAGINA DO T99L701S.
+           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD
+           .
+       900000-SAIDA. EXIT.
+      *-----------------------------
+       900001-ABRE-ARQUIVOS SECTION.
+      *-----------------------------
+           IF EH-RESTART
+              OPEN INPUT  T99F100E
+                   INPUT  T99F200E
+                   INPUT  T99F300E
+                   EXTEND T99F100S
+                   EXTEND T99L701S
+                   EXTEND T99L702A
+                   EXTEND T99F100X
+           ELSE
+              PERFORM 900010-ARQUIVA-HISTORICO
+              OPEN INPUT  T99F100E
+                   INPUT  T99F200E
+                   INPUT  T99F300E
+                   OUTPUT T99F100S
+                   OUTPUT T99L701S
+                   OUTPUT T99L702A
+                   OUTPUT T99F100X
+           END-IF
+           IF FS-100E NOT EQUAL ZEROES OR
+              FS-200E NOT EQUAL ZEROES OR
+              FS-300E NOT EQUAL ZEROES OR
+              FS-100S NOT EQUAL ZEROES OR
+              FS-100X NOT EQUAL ZEROES
+              PERFORM 999011-ERRO-011
+      *       DISPLAY '*O FS-100E: ' FS-100E
+      *       DISPLAY '*O FS-200E: ' FS-200E
+      *       DISPLAY '*O FS-100S: ' FS-100S
+           END-IF
+           IF EH-RESTART
+              PERFORM 900004-REPOSICIONA-ENTRADA
+           END-IF
+           .
+      *-----------------------------
+       900002-FECHA-ARQUIVOS SECTION.
+      *-----------------------------
+           CLOSE T99F100E T99F200E T99F300E T99F100S T99L701S T99L702A
+                 T99F100X
+           IF FS-100E NOT EQUAL ZEROES OR
+              FS-200E NOT EQUAL ZEROES OR
+              FS-300E NOT EQUAL ZEROES OR
+              FS-100S NOT EQUAL ZEROES OR
+              FS-100X NOT EQUAL ZEROES
+              PERFORM 999012-ERRO-012
+           END-IF
+           .
+      *-----------------------------
+       900003-VERIFICA-CHECKPOINT SECTION.
+      *-----------------------------
+      **** VERIFICA SE HA UM CHECKPOINT DE UMA EXECUCAO ANTERIOR
+      **** INTERROMPIDA. SE HOUVER, RESTAURA O ESTADO DO BALANCED LINE
+      **** (REGISTROS CORRENTES, CONTADORES E SOMATORIAS) PARA QUE O
+      **** PROCESSAMENTO RETOME DAQUELE PONTO EM VEZ DE DO INICIO.
+           MOVE 'N' TO SW-RESTART
+           OPEN INPUT T99F900C
+           IF FS-900C EQUAL ZEROES
+              READ T99F900C INTO 900C-REGISTRO
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE 'S'                TO SW-RESTART
+                      MOVE 900C-GD-100E-REG   TO GD-100E-REGISTRO
+                      MOVE 900C-GD-200E-REG   TO GD-200E-REGISTRO
+                      MOVE 900C-100E-REG      TO 100E-REGISTRO
+                      MOVE 900C-200E-REG      TO 200E-REGISTRO
+                      MOVE 900C-SBS-GRV       TO SBS-GRV
+                      MOVE 900C-CNT-SEQ-100E  TO CNT-SEQ-100E
+                      MOVE 900C-SMT-SEQ-100E  TO SMT-SEQ-100E
+                      MOVE 900C-CNT-SEQ-200E  TO CNT-SEQ-200E
+                      MOVE 900C-SMT-SEQ-200E  TO SMT-SEQ-200E
+                      MOVE 900C-CNT-SEQ-100S  TO CNT-SEQ-100S
+                      MOVE 900C-SMT-SEQ-100S  TO SMT-SEQ-100S
+                      MOVE 900C-PAG-701S      TO PAG-701S
+                      MOVE 900C-LINHA-701S    TO LINHA-701S
+                      MOVE 900C-300E-REG      TO 300E-REGISTRO
+                      MOVE 900C-GD-300E-SEQ   TO GD-300E-SEQ
+                      MOVE 900C-CNT-SEQ-300E  TO CNT-SEQ-300E
+                      MOVE 900C-SMT-SEQ-300E  TO SMT-SEQ-300E
+                      MOVE 900C-SW-NOME-SANEADO-100E
+                                              TO SW-NOME-SANEADO-100E
+                      MOVE 900C-SW-NOME-SANEADO-200E
+                                              TO SW-NOME-SANEADO-200E
+                      MOVE 900C-SEQ-ESPERADO-100E
+                                              TO SEQ-ESPERADO-100E
+                      MOVE 900C-SEQ-ESPERADO-200E
+                                              TO SEQ-ESPERADO-200E
+                      PERFORM VARYING IDX-ERRO FROM 1 BY 1
+                              UNTIL IDX-ERRO GREATER THAN 200
+                              MOVE 900C-CNT-ERROS (IDX-ERRO)
+                                                TO CNT-ERROS (IDX-ERRO)
+                      END-PERFORM
+                      DISPLAY CTE-PROG ' ' CTE-VERS
+                         ' *** REINICIO A PARTIR DO CHECKPOINT ***'
+              END-READ
+              CLOSE T99F900C
+           END-IF
+           .
+       900003-SAIDA. EXIT.
+      *-----------------------------
+       900004-REPOSICIONA-ENTRADA SECTION.
+      *-----------------------------
+      **** T99F100E/T99F200E SAO LINE SEQUENTIAL E REABREM NO INICIO;
+      **** AVANCA A LEITURA ATE O PONTO DO CHECKPOINT (SEM REPETIR A
+      **** VALIDACAO DE SEQUENCIA, POIS OS REGISTROS JA FORAM TRATADOS
+      **** NA EXECUCAO ANTERIOR) PARA REALINHAR A POSICAO DOS ARQUIVOS.
+           MOVE 1 TO CNT-REPOS
+           PERFORM WITH TEST BEFORE
+                    UNTIL CNT-REPOS GREATER THAN CNT-SEQ-100E
+                    READ T99F100E INTO 100E-REGISTRO
+                    ADD 1 TO CNT-REPOS
+           END-PERFORM
+           MOVE 1 TO CNT-REPOS
+           PERFORM WITH TEST BEFORE
+                    UNTIL CNT-REPOS GREATER THAN CNT-SEQ-200E
+                    READ T99F200E INTO 200E-REGISTRO
+                    ADD 1 TO CNT-REPOS
+           END-PERFORM
+           MOVE 1 TO CNT-REPOS
+           PERFORM WITH TEST BEFORE
+                    UNTIL CNT-REPOS GREATER THAN CNT-SEQ-300E
+                    READ T99F300E INTO 300E-REGISTRO
+                    ADD 1 TO CNT-REPOS
+           END-PERFORM
+      *- - RESTAURA OS BUFFERS EXATOS DO CHECKPOINT (A RELEITURA ACIMA
+      *- - SERVE SOMENTE PARA REPOSICIONAR O ARQUIVO).
+           MOVE 900C-100E-REG TO 100E-REGISTRO
+           MOVE 900C-200E-REG TO 200E-REGISTRO
+           MOVE 900C-300E-REG TO 300E-REGISTRO
+           .
+       900004-SAIDA. EXIT.
+      *-----------------------------
+       900006-GRAVA-CHECKPOINT SECTION.
+      *-----------------------------
+           MOVE GD-100E-REGISTRO  TO 900C-GD-100E-REG
+           MOVE GD-200E-REGISTRO  TO 900C-GD-200E-REG
+           MOVE 100E-REGISTRO     TO 900C-100E-REG
+           MOVE 200E-REGISTRO     TO 900C-200E-REG
+           MOVE SBS-GRV           TO 900C-SBS-GRV
+           MOVE CNT-SEQ-100E      TO 900C-CNT-SEQ-100E
+           MOVE SMT-SEQ-100E      TO 900C-SMT-SEQ-100E
+           MOVE CNT-SEQ-200E      TO 900C-CNT-SEQ-200E
+           MOVE SMT-SEQ-200E      TO 900C-SMT-SEQ-200E
+           MOVE CNT-SEQ-100S      TO 900C-CNT-SEQ-100S
+           MOVE SMT-SEQ-100S      TO 900C-SMT-SEQ-100S
+           MOVE PAG-701S          TO 900C-PAG-701S
+           MOVE LINHA-701S        TO 900C-LINHA-701S
+           MOVE 300E-REGISTRO     TO 900C-300E-REG
+           MOVE GD-300E-SEQ       TO 900C-GD-300E-SEQ
+           MOVE CNT-SEQ-300E      TO 900C-CNT-SEQ-300E
+           MOVE SMT-SEQ-300E      TO 900C-SMT-SEQ-300E
+           MOVE SW-NOME-SANEADO-100E TO 900C-SW-NOME-SANEADO-100E
+           MOVE SW-NOME-SANEADO-200E TO 900C-SW-NOME-SANEADO-200E
+           MOVE SEQ-ESPERADO-100E TO 900C-SEQ-ESPERADO-100E
+           MOVE SEQ-ESPERADO-200E TO 900C-SEQ-ESPERADO-200E
+           PERFORM VARYING IDX-ERRO FROM 1 BY 1
+                   UNTIL IDX-ERRO GREATER THAN 200
+                   MOVE CNT-ERROS (IDX-ERRO)
+                                     TO 900C-CNT-ERROS (IDX-ERRO)
+           END-PERFORM
+           OPEN OUTPUT T99F900C
+           WRITE 900C-REGISTRO-FD FROM 900C-REGISTRO
+           CLOSE T99F900C
+           .
+       900006-SAIDA. EXIT.
+      *-----------------------------
+       900007-APAGA-CHECKPOINT SECTION.
+      *-----------------------------
+      **** LOTE CONCLUIDO COM SUCESSO: DESCARTA O CHECKPOINT PARA QUE A
+      **** PROXIMA EXECUCAO COMECE DO ZERO.
+           OPEN OUTPUT T99F900C
+           CLOSE T99F900C
+           .
+       900007-SAIDA. EXIT.
+      *-----------------------------
+       900008-LE-PARAMETROS SECTION.
+      *-----------------------------
+      **** PARAMETRO OPCIONAL DE EXECUCAO: SE T99F900P NAO EXISTIR,
+      **** VALEM OS DEFAULTS JA FIXADOS NOS CAMPOS DDN-*/
+      **** LINHAS-POR-PAGINA/CTE-INTERVALO-CKPT EM WORKING-STORAGE.
+           OPEN INPUT T99F900P
+           IF FS-900P EQUAL ZEROES
+              READ T99F900P INTO 900P-REGISTRO
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      PERFORM 900009-APLICA-PARAMETROS
+              END-READ
+              CLOSE T99F900P
+           END-IF
+           .
+       900008-SAIDA. EXIT.
+      *-----------------------------
+       900009-APLICA-PARAMETROS SECTION.
+      *-----------------------------
+      **** SOMENTE SOBREPOE O DEFAULT QUANDO O CAMPO DO PARAMETRO VEIO
+      **** PREENCHIDO; UM T99F900P COM CAMPOS EM BRANCO/ZERADOS DEIXA
+      **** OS DEFAULTS DE WORKING-STORAGE INTACTOS.
+           IF 900P-ARQ-100E NOT EQUAL SPACES
+              MOVE 900P-ARQ-100E TO DDN-100E
+           END-IF
+           IF 900P-ARQ-200E NOT EQUAL SPACES
+              MOVE 900P-ARQ-200E TO DDN-200E
+           END-IF
+           IF 900P-ARQ-300E NOT EQUAL SPACES
+              MOVE 900P-ARQ-300E TO DDN-300E
+           END-IF
+           IF 900P-ARQ-100S NOT EQUAL SPACES
+              MOVE 900P-ARQ-100S TO DDN-100S
+           END-IF
+           IF 900P-ARQ-701S NOT EQUAL SPACES
+              MOVE 900P-ARQ-701S TO DDN-701S
+           END-IF
+           IF 900P-ARQ-702A NOT EQUAL SPACES
+              MOVE 900P-ARQ-702A TO DDN-702A
+           END-IF
+           IF 900P-ARQ-100X NOT EQUAL SPACES
+              MOVE 900P-ARQ-100X TO DDN-100X
+           END-IF
+           IF 900P-ARQ-900J NOT EQUAL SPACES
+              MOVE 900P-ARQ-900J TO DDN-900J
+           END-IF
+      **** LINHAS-POR-PAGINA PRECISA SER MAIOR QUE AS 6 LINHAS DE
+      **** CABECALHO GRAVADAS POR 440000-GRAVA-CABEC (QUE REINICIA
+      **** LINHA-701S EM 6 A CADA PAGINA); UM VALOR MENOR OU IGUAL A 6
+      **** FARIA A QUEBRA DE PAGINA EM 300000-FAZ-BALANC-LINE (TESTE DE
+      **** IGUALDADE COM LINHAS-POR-PAGINA) NUNCA MAIS SER SATISFEITA,
+      **** PARANDO A PAGINACAO PELO RESTO DO LOTE. PARAMETRO FORA DESSA
+      **** FAIXA E IGNORADO, MANTENDO O DEFAULT DE WORKING-STORAGE.
+           IF 900P-LINHAS-PAGINA GREATER THAN 6
+              MOVE 900P-LINHAS-PAGINA TO LINHAS-POR-PAGINA
+           END-IF
+           IF 900P-INTERVALO-CKPT GREATER THAN ZEROES
+              MOVE 900P-INTERVALO-CKPT TO CTE-INTERVALO-CKPT
+           END-IF
+           .
+       900009-SAIDA. EXIT.
+      *-----------------------------
+       900010-ARQUIVA-HISTORICO SECTION.
+      *-----------------------------
+      **** ANTES DE ABRIR T99F100S/T99L701S EM OUTPUT (O QUE TRUNCARIA
+      **** O ARQUIVO DA EXECUCAO ANTERIOR), RENOMEIA O ARQUIVO ANTIGO
+      **** PARA UMA COPIA CARIMBADA COM A DATA GRAVADA NO SEU PROPRIO
+      **** HEADER (100S-AMD-ARQ DA EXECUCAO QUE O GEROU), PRESERVANDO O
+      **** HISTORICO SOB O NOME DA DATA A QUE O CONTEUDO SE REFERE, E
+      **** NAO A DATA-SISTEMA DESTA EXECUCAO. SE NAO HOUVER ARQUIVO
+      **** ANTERIOR (PRIMEIRA EXECUCAO) OU O HEADER NAO PUDER SER LIDO,
+      **** CAI PARA A DATA-SISTEMA CORRENTE E O RENAME, SE NAO HOUVER
+      **** ARQUIVO, SIMPLESMENTE FALHA E E IGNORADO. O PREFIXO DA COPIA
+      **** HISTORICA VEM DO PROPRIO DDN-100S/DDN-701S (E NAO DE UM
+      **** LITERAL FIXO), PARA ACOMPANHAR UM EVENTUAL REDIRECIONAMENTO
+      **** DE NOME FEITO VIA T99F900P (VIDE 900009-APLICA-PARAMETROS).
+           MOVE DATA-SISTEMA TO DATA-ARQ-HIST
+           OPEN INPUT T99F100S
+           IF FS-100S EQUAL ZEROES
+              READ T99F100S INTO 100S-REGISTRO
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE 100S-AMD-ARQ TO DATA-ARQ-HIST
+              END-READ
+              CLOSE T99F100S
+           END-IF
+           MOVE SPACES TO DDN-100S-BASE
+           UNSTRING DDN-100S DELIMITED BY '.' INTO DDN-100S-BASE
+           MOVE SPACES TO DDN-701S-BASE
+           UNSTRING DDN-701S DELIMITED BY '.' INTO DDN-701S-BASE
+           STRING DDN-100S-BASE DELIMITED BY SPACE
+                  '.'         DELIMITED BY SIZE
+                  DATA-ARQ-HIST DELIMITED BY SIZE
+                  '.txt'      DELIMITED BY SIZE
+                  INTO DDN-100S-HIST
+           STRING DDN-701S-BASE DELIMITED BY SPACE
+                  '.'         DELIMITED BY SIZE
+                  DATA-ARQ-HIST DELIMITED BY SIZE
+                  '.txt'      DELIMITED BY SIZE
+                  INTO DDN-701S-HIST
+           CALL 'CBL_RENAME_FILE' USING DDN-100S DDN-100S-HIST
+           CALL 'CBL_RENAME_FILE' USING DDN-701S DDN-701S-HIST
+           .
+       900010-SAIDA. EXIT.
+      *-----------------------------
+       900011-CARREGA-NOMES-BASE SECTION.
+      *-----------------------------
+      **** PRE-CARREGA OS NOMES JA CADASTRADOS EM T99F100E (A BASE DA
+      **** EXECUCAO ANTERIOR) EM TAB-NOMES-BASE, PARA A CONFERENCIA DE
+      **** POSSIVEIS HOMONIMOS FEITA EM 327000-VALIDA-NOME-DUPLIC.
+      **** ABRE E FECHA T99F100E EM SEPARADO DA ABERTURA NORMAL FEITA
+      **** POR 900001-ABRE-ARQUIVOS, QUE REABRE O ARQUIVO DO INICIO
+      **** PARA O BALANCED LINE PROPRIAMENTE DITO.
+           MOVE 0 TO QTD-NOMES-BASE
+           MOVE 'N' TO SW-FIM-100E-PRE
+           OPEN INPUT T99F100E
+           IF FS-100E EQUAL ZEROES
+              PERFORM WITH TEST BEFORE UNTIL EH-FIM-100E-PRE
+                       READ T99F100E INTO 100E-REGISTRO
+                           AT END
+                               MOVE 'S' TO SW-FIM-100E-PRE
+                           NOT AT END
+                               IF (NOT 100E-HDR) AND (NOT 100E-TRL)
+                                  AND QTD-NOMES-BASE LESS THAN 30000
+                                  ADD 1 TO QTD-NOMES-BASE
+                                  MOVE 100E-NOME
+                                       TO TAB-NOME-BASE (QTD-NOMES-BASE)
+                               END-IF
+                       END-READ
+              END-PERFORM
+              CLOSE T99F100E
+           END-IF
+           .
+       900011-SAIDA. EXIT.
+      *-----------------------------
+       900012-GRAVA-RESUMO-JOB SECTION.
+      *-----------------------------
+      **** GRAVA UM REGISTRO-RESUMO DELIMITADO POR '|' AO FIM DE CADA
+      **** EXECUCAO (SUCESSO OU NAO), PARA CONSUMO POR FERRAMENTAS DE
+      **** MONITORACAO: CODIGO DE RETORNO, CODIGO DO ULTIMO ERRO FATAL
+      **** (SE HOUVE) E OS PRINCIPAIS CONTADORES DO LOTE.
+           MOVE 1 TO IDX-ERRO
+           MOVE 0 TO QTD-OCORR-TOTAL
+           PERFORM WITH TEST BEFORE UNTIL IDX-ERRO GREATER THAN 200
+                    ADD CNT-ERROS (IDX-ERRO) TO QTD-OCORR-TOTAL
+                    ADD 1 TO IDX-ERRO
+           END-PERFORM
+           MOVE 'T99P2001'      TO 900J-PROG
+           MOVE DATA-SISTEMA    TO 900J-DATA
+           MOVE RETURN-CODE     TO 900J-RETURN-CODE
+           MOVE ULT-COD-ERRO    TO 900J-COD-ERRO
+           MOVE CNT-SEQ-100E    TO 900J-QTD-100E
+           MOVE CNT-SEQ-200E    TO 900J-QTD-200E
+           MOVE CNT-SEQ-300E    TO 900J-QTD-300E
+           MOVE CNT-SEQ-100S    TO 900J-QTD-100S
+           MOVE QTD-OCORR-TOTAL TO 900J-QTD-ERROS
+           OPEN OUTPUT T99L900J
+           WRITE 900J-REGISTRO-FD FROM 900J-LINHA
+           CLOSE T99L900J
+           .
+       900012-SAIDA. EXIT.
+      *-----------------------------
+       900013-SANEIA-NOME-100E SECTION.
+      *-----------------------------
+      **** VIDE COMENTARIO EM CNT-NOME-SANEADO (WORKING-STORAGE) SOBRE
+      **** O DEFEITO CONHECIDO: NEUTRALIZA C-CEDILHA EM 100E-NOME ANTES
+      **** DO REGISTRO SEGUIR ADIANTE, PARA NAO PROPAGAR O DESLOCAMENTO
+      **** NEM REGRAVA-LO NO T99F100S (QUE VIRA O T99F100E DA PROXIMA
+      **** EXECUCAO). QUANDO DETECTADO, A CONFERENCIA DE SEQ EM
+      **** 210000-LER-ARQ-100E E DISPENSADA PARA ESTE REGISTRO, JA QUE
+      **** O CAMPO SEQ PODE TER VINDO DESLOCADO PELO MESMO DEFEITO.
+           INSPECT 100E-NOME TALLYING CNT-NOME-SANEADO
+                   FOR ALL CTE-CEDILHA-MAI ALL CTE-CEDILHA-MIN
+           IF CNT-NOME-SANEADO NOT EQUAL 0
+              INSPECT 100E-NOME REPLACING ALL CTE-CEDILHA-MAI BY 'C'
+                                          ALL CTE-CEDILHA-MIN BY 'c'
+              MOVE SBS-GRV TO SBS-GRV-SALVO
+              MOVE 086 TO SBS-GRV
+              PERFORM 430060-GRAVA-NOMESAN-100E-701S
+              MOVE SBS-GRV-SALVO TO SBS-GRV
+              MOVE 'S' TO SW-NOME-SANEADO-100E
+           END-IF
+           .
+       900013-SAIDA. EXIT.
+      *-----------------------------
+       900014-SANEIA-NOME-200E SECTION.
+      *-----------------------------
+      **** MESMO TRATAMENTO DADO A 900013-SANEIA-NOME-100E, PARA A
+      **** MOVIMENTACAO (T99F200E) EM VEZ DA BASE (T99F100E).
+           INSPECT 200E-NOME TALLYING CNT-NOME-SANEADO
+                   FOR ALL CTE-CEDILHA-MAI ALL CTE-CEDILHA-MIN
+           IF CNT-NOME-SANEADO NOT EQUAL 0
+              INSPECT 200E-NOME REPLACING ALL CTE-CEDILHA-MAI BY 'C'
+                                          ALL CTE-CEDILHA-MIN BY 'c'
+              MOVE SBS-GRV TO SBS-GRV-SALVO
+              MOVE 086 TO SBS-GRV
+              PERFORM 430070-GRAVA-NOMESAN-200E-701S
+              MOVE SBS-GRV-SALVO TO SBS-GRV
+              MOVE 'S' TO SW-NOME-SANEADO-200E
+           END-IF
+           .
+       900014-SAIDA. EXIT.
+      *--------------------------
+       999001-ERRO-001 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 001: T99F100E VAZIO'
+           MOVE 888 TO RETURN-CODE
+           MOVE 001 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *    CALL SBABEND.
+      *--------------------------
+       999002-ERRO-002 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 002 HEADER INVALIDO :' 100E-MATR
+           MOVE 888 TO RETURN-CODE
+           MOVE 002 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *    CALL SBABEND.
+      *--------------------------
+       999003-ERRO-003 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 003 SEQ-HDR INVALIDO :' 100E-SEQ
+           MOVE 888 TO RETURN-CODE
+           MOVE 003 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *    CALL SBABEND.
+      *--------------------------
+       999004-ERRO-004 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 004 SOMAT-SEQ NAO CONFERE :' 100E-SOMAT-SEQ
+           MOVE 888 TO RETURN-CODE
+           MOVE 004 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *    CALL SBABEND.
+      *--------------------------
+       999005-ERRO-005 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 005 T99F100E EOF INESPERADO.'
+           MOVE 888 TO RETURN-CODE
+           MOVE 005 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *    CALL SBABEND.
+      *--------------------------
+       999006-ERRO-006 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 006 T99F100E NOME NAO CONFERE :' 100E-NOME-ARQ
+           MOVE 888 TO RETURN-CODE
+           MOVE 006 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *    CALL SBABEND.
+      *--------------------------
+       999007-ERRO-007 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 007 T99F200E EOF INESPERADO.'
+           MOVE 888 TO RETURN-CODE
+           MOVE 007 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *--------------------------
+       999008-ERRO-008 SECTION.
+      *--------------------------
+      **** REGISTRO BASE DUPLICADO NO T99F100E: PROBLEMA DE QUALIDADE
+      **** DO ARQUIVO EXTRATO, MAS NAO IMPEDE O PROCESSAMENTO DO
+      **** RESTANTE DO LOTE. A OCORRENCIA E GRAVADA NO T99L701S POR
+      **** QUEM CHAMA ESTA ROTINA (VIDE 340000-TRATA-REPET-100E).
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 008 T99F100E REGISTRO BASE DUPLICADO! MATR: '
+                    GD-100E-MATR
+           .
+      *--------------------------
+       999009-ERRO-009 SECTION.
+      *--------------------------
+      **** SEQUENCIA FURADA/REPETIDA DENTRO DO T99F100E: PROBLEMA DE
+      **** QUALIDADE DO ARQUIVO, MAS O CASAMENTO E FEITO POR MATRICULA,
+      **** NAO POR SEQ, ENTAO O LOTE CONTINUA; A OCORRENCIA E APENAS
+      **** REGISTRADA NO T99L701S PARA CONFERENCIA POSTERIOR.
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 009 T99F100E SEQ. FORA DE ORDEM! ' 100E-SEQ
+                                ' - ' GD-100E-SEQ
+           MOVE SBS-GRV TO SBS-GRV-SALVO
+           MOVE 088 TO SBS-GRV
+           PERFORM 430030-GRAVA-SEQINV1-701S
+           MOVE SBS-GRV-SALVO TO SBS-GRV
+           .
+      *--------------------------
+       999010-ERRO-010 SECTION.
+      *--------------------------
+      **** SEQUENCIA FURADA/REPETIDA DENTRO DO T99F200E: MESMO
+      **** TRATAMENTO DADO AO 999009-ERRO-009, VIDE COMENTARIO ACIMA.
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 010 T99F200E SEQ. FORA DE ORDEM! ' 200E-SEQ
+                                ' - ' GD-200E-SEQ
+           MOVE SBS-GRV TO SBS-GRV-SALVO
+           MOVE 089 TO SBS-GRV
+           PERFORM 430040-GRAVA-SEQINV2-701S
+           MOVE SBS-GRV-SALVO TO SBS-GRV
+           .
+      *--------------------------
+       999011-ERRO-011 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 011 ERRO OPEN ARQUIVOS: ' FS-100E ' ' FS-200E
+               ' ' FS-100S
+           MOVE 888 TO RETURN-CODE
+           MOVE 011 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *--------------------------
+       999012-ERRO-012 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 012 ERRO CLOSE ARQUIVOS: ' FS-100E ' ' FS-200E
+               ' ' FS-100S
+           MOVE 888 TO RETURN-CODE
+           MOVE 012 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *--------------------------
+       999013-ERRO-013 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 013 SOMAT-SEQ T99F200E NAO CONFERE :'
+                    200E-SOMAT-SEQ
+           MOVE 888 TO RETURN-CODE
+           MOVE 013 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *--------------------------
+       999014-ERRO-014 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 014 T99F300E EOF INESPERADO.'
+           MOVE 888 TO RETURN-CODE
+           MOVE 014 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *--------------------------
+       999015-ERRO-015 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 015 SOMAT-SEQ T99F300E NAO CONFERE :'
+                    300E-SOMAT-SEQ
+           MOVE 888 TO RETURN-CODE
+           MOVE 015 TO ULT-COD-ERRO
+           GO TO 999999-ENCERRA
+           .
+      *--------------------------
+       999016-ERRO-016 SECTION.
+      *--------------------------
+      **** SEQUENCIA FURADA/REPETIDA DENTRO DO T99F300E: MESMO
+      **** TRATAMENTO DADO AO 999009-ERRO-009/999010-ERRO-010, VIDE
+      **** COMENTARIO NAQUELAS SECOES.
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 016 T99F300E SEQ. FORA DE ORDEM! ' 300E-SEQ
+                                ' - ' GD-300E-SEQ
+           MOVE SBS-GRV TO SBS-GRV-SALVO
+           MOVE 087 TO SBS-GRV
+           PERFORM 430050-GRAVA-300E-701S
+           MOVE SBS-GRV-SALVO TO SBS-GRV
+           .
+      ******************************************************************
+       END PROGRAM T99P2001.
+      ******************************************************************
