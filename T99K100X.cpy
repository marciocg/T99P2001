@@ -0,0 +1,10 @@
+       01 100X-LINHA.
+          03 100X-MATR               PIC 9(07).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 100X-NOME               PIC X(30).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 100X-SEXO               PIC X(01).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 100X-CPF                PIC 9(11).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 100X-EST-CIVIL          PIC X(01).
