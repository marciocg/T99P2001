@@ -0,0 +1,21 @@
+       01 300E-REGISTRO.
+          03 300E-REG                PIC X(60).
+          03 300E-REG-HDR REDEFINES 300E-REG.
+             05 FILLER               PIC X(07).
+             05 300E-NOME-ARQ        PIC X(07).
+             05 300E-AMD-ARQ         PIC 9(08).
+             05 FILLER               PIC X(33).
+             05 FILLER               PIC X(05).
+          03 300E-REG-DET REDEFINES 300E-REG.
+             05 300E-MATR            PIC 9(07).
+                88 300E-HDR          VALUE ZEROES.
+                88 300E-TRL          VALUE ALL 9.
+             05 300E-TIPO            PIC X(02).
+             05 300E-DT-INICIO       PIC 9(08).
+             05 300E-DT-FIM          PIC 9(08).
+             05 FILLER               PIC X(30).
+             05 300E-SEQ             PIC 9(05).
+          03 300E-REG-TRL REDEFINES 300E-REG.
+             05 FILLER               PIC X(07).
+             05 300E-SOMAT-SEQ       PIC 9(09).
+             05 FILLER               PIC X(44).
