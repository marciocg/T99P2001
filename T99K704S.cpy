@@ -0,0 +1,19 @@
+       01 704S-REGISTRO.
+          03 704S-CAB-01.
+             05 FILLER               PIC X(72)
+                        VALUE '*** CONSULTA CADASTRO T99F100S ***'.
+          03 704S-LIN-DET.
+             05 704S-MATR            PIC 9(07).
+             05 FILLER               PIC X(01).
+             05 704S-NOME            PIC X(30).
+             05 FILLER               PIC X(01).
+             05 704S-SEXO            PIC X(01).
+             05 FILLER               PIC X(01).
+             05 704S-CPF             PIC 9(11).
+             05 FILLER               PIC X(01).
+             05 704S-EST-CIVIL       PIC X(01).
+             05 FILLER               PIC X(01).
+             05 704S-STATUS          PIC X(09).
+             05 FILLER               PIC X(08).
+          03 704S-LIN-HIFEN.
+             05 FILLER               PIC X(72) VALUE ALL '-'.
