@@ -0,0 +1,301 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+      *
+       PROGRAM-ID. T99P2002.
+      *
+      *AUTHOR.  MARCIO CONC
+      *REMARKS. CONSULTA O CADASTRO T99F100S POR MATRICULA, A PARTIR DE
+      *REMARKS. UMA LISTA DE MATRICULAS FORNECIDA EM T99F100Q.
+      *DATE-WRITTEN. 24/06/2017.
+      *VERSAO 002-MARCIO CONC-08/07/2017-PARAMETRIZACAO VIA T99F900P.
+      *VERSAO 001-MARCIO CONC-24/06/2017-IMPLANTACAO.
+      *
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      **** ASSIGN TO DDN-*: PERMITE QUE O T99F900P (VIDE T99P2001) REDI-
+      **** RECIONE O NOME EM DISCO DESTES ARQUIVOS SEM RECOMPILAR O
+      **** PROGRAMA. IMPRESCINDIVEL PARA O T99F100S, JA QUE ESTE
+      **** PROGRAMA SO EXISTE PARA CONSULTA-LO, E UM T99F900P QUE
+      **** RELOCOU O T99F100S DO T99P2001 PRECISA SER ENXERGADO AQUI
+      **** TAMBEM (VIDE 900008-LE-PARAMETROS).
+           SELECT T99F100S ASSIGN TO DDN-100S
+               FILE STATUS IS FS-100S
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99F100Q ASSIGN TO DDN-100Q
+               FILE STATUS IS FS-100Q
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99L704S ASSIGN TO DDN-704S
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT T99F900P ASSIGN TO 'T99F900P.txt'
+               FILE STATUS IS FS-900P
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+      *
+       FILE SECTION.
+      *
+       FD  T99F100S
+           BLOCK  0
+           RECORD 60
+           RECORDING F.
+      *
+       01  100S-REGISTRO-FD            PIC X(60).
+      *
+      **** T99F100Q: LISTA DE MATRICULAS A CONSULTAR, UMA POR LINHA, EM
+      **** ORDEM CRESCENTE (MESMA CONVENCAO DE ORDENACAO DO T99F100S),
+      **** SEM CABECALHO/TRAILER -- A LEITURA VAI ATE O FIM DE ARQUIVO.
+       FD  T99F100Q
+           BLOCK  0
+           RECORD 07
+           RECORDING F.
+      *
+       01  100Q-REGISTRO-FD            PIC X(07).
+      *
+       FD  T99L704S
+           BLOCK  0
+           RECORD 72
+           RECORDING F.
+      *
+       01  704S-REGISTRO-FD            PIC X(72).
+      *
+      **** T99F900P: MESMO PARAMETRO OPCIONAL DE EXECUCAO LIDO PELO
+      **** T99P2001 (VIDE 900008-LE-PARAMETROS). SE O ARQUIVO NAO
+      **** EXISTIR, VALEM OS DEFAULTS FIXADOS NOS CAMPOS DDN-* ABAIXO.
+       FD  T99F900P
+           BLOCK  0
+           RECORD 208
+           RECORDING F.
+      *
+       01  900P-REGISTRO-FD            PIC X(208).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       77  CTE-PROG                    PIC  X(16)     VALUE
+                                               '*** T99P2002 ***'.
+       77  CTE-VERS                    PIC  X(06)     VALUE 'VRS002'.
+      **** DDN-*: NOMES DOS ARQUIVOS DE DADOS, USADOS NO ASSIGN TO DE
+      **** CADA SELECT (VIDE FILE-CONTROL). OS VALORES ABAIXO SAO
+      **** SOMENTE O DEFAULT, PODENDO SER SOBREPOSTOS PELO T99F900P
+      **** SEM RECOMPILAR O PROGRAMA (VIDE 900008-LE-PARAMETROS).
+       77  DDN-100S                    PIC  X(20)     VALUE
+                                               'T99F100S.txt'.
+       77  DDN-100Q                    PIC  X(20)     VALUE
+                                               'T99F100Q.txt'.
+       77  DDN-704S                    PIC  X(20)     VALUE
+                                               'T99L704S.txt'.
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *{{ INCLUI BOOKS }}
+            COPY 'T99K100S.cpy'.
+            COPY 'T99K100Q.cpy'.
+            COPY 'T99K704S.cpy'.
+            COPY 'T99K900P.cpy'.
+      *{{  FIM BOOKS  }}
+       77  FS-100S                     PIC  XX.
+       77  FS-100Q                     PIC  XX.
+       77  FS-900P                     PIC  XX.
+       77  SW-FIM-100S                 PIC  X(01)     VALUE 'N'.
+           88  FIM-100S                                 VALUE 'S'.
+       77  SW-FIM-100Q                 PIC  X(01)     VALUE 'N'.
+           88  FIM-100Q                                 VALUE 'S'.
+       77  CNT-ENCONTRADAS             PIC  9(07)     VALUE 0.
+       77  CNT-NAO-ENCONTRADAS         PIC  9(07)     VALUE 0.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *
+      *--------------------------------
+       000000-ROTINA-PRINCIPAL SECTION.
+      *--------------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS ' *** 000 *** INICIO PROGRAMA'
+      *
+           PERFORM 900008-LE-PARAMETROS
+           PERFORM 900001-ABRE-ARQUIVOS
+           PERFORM 910000-GRAVA-CABEC
+      *
+           PERFORM 210000-LER-ARQ-100S
+           PERFORM 220000-LER-ARQ-100Q
+      *
+           PERFORM 300000-FAZ-CONSULTA UNTIL FIM-100Q
+      *
+           DISPLAY CTE-PROG ' ' CTE-VERS ' *** ENCONTRADAS: '
+                    CNT-ENCONTRADAS ' NAO ENCONTRADAS: '
+                    CNT-NAO-ENCONTRADAS
+           DISPLAY CTE-PROG ' ' CTE-VERS ' *** 999 *** FIM NORMAL'
+           MOVE 0 TO RETURN-CODE
+           .
+       999999-ENCERRA.
+           PERFORM 900002-FECHA-ARQUIVOS
+           GOBACK
+           .
+      *-----------------------------
+       210000-LER-ARQ-100S SECTION.
+      *-----------------------------
+      **** IGNORA HEADER/TRAILER DO T99F100S: SO INTERESSAM AS
+      **** MATRICULAS DE DETALHE.
+           PERFORM WITH TEST BEFORE
+                    UNTIL FIM-100S OR (100S-MATR NOT EQUAL ZEROES AND
+                                        100S-MATR NOT EQUAL 9999999)
+                    READ T99F100S INTO 100S-REGISTRO
+                        AT END MOVE 'S' TO SW-FIM-100S
+                    END-READ
+           END-PERFORM
+           .
+       210999-SAIDA. EXIT.
+      *-----------------------------
+       220000-LER-ARQ-100Q SECTION.
+      *-----------------------------
+           READ T99F100Q INTO 100Q-REGISTRO
+               AT END MOVE 'S' TO SW-FIM-100Q
+           END-READ
+           .
+       220999-SAIDA. EXIT.
+      *-------------------------------
+       300000-FAZ-CONSULTA SECTION.
+      *-------------------------------
+      **** CASA A LISTA DE MATRICULAS CONSULTADAS (T99F100Q, ORDEM
+      **** CRESCENTE) CONTRA O CADASTRO (T99F100S, TAMBEM CRESCENTE),
+      **** DO MESMO JEITO QUE O BALANCED LINE DO T99P2001 CASA 100E
+      **** CONTRA 200E.
+           IF  FIM-100S OR 100S-MATR GREATER THAN 100Q-MATR
+               PERFORM 320000-GRAVA-NAO-ENCONTRADA
+               PERFORM 220000-LER-ARQ-100Q
+           ELSE
+               IF  100S-MATR LESS THAN 100Q-MATR
+                   PERFORM 210000-LER-ARQ-100S
+               ELSE
+                   PERFORM 310000-GRAVA-ENCONTRADA
+                   PERFORM 210000-LER-ARQ-100S
+                   PERFORM 220000-LER-ARQ-100Q
+               END-IF
+           END-IF
+           .
+       300999-SAIDA. EXIT.
+      *-----------------------------
+       310000-GRAVA-ENCONTRADA SECTION.
+      *-----------------------------
+           MOVE 100S-MATR      TO  704S-MATR
+           MOVE 100S-NOME      TO  704S-NOME
+           MOVE 100S-SEXO      TO  704S-SEXO
+           MOVE 100S-CPF       TO  704S-CPF
+           MOVE 100S-EST-CIVIL TO  704S-EST-CIVIL
+           EVALUATE 100S-CMDO
+               WHEN 03
+                     MOVE 'EXCLUIDO ' TO 704S-STATUS
+               WHEN OTHER
+                     MOVE 'ATIVO    ' TO 704S-STATUS
+           END-EVALUATE
+           WRITE 704S-REGISTRO-FD FROM 704S-LIN-DET
+           ADD 1 TO CNT-ENCONTRADAS
+           .
+       310999-SAIDA. EXIT.
+      *-----------------------------
+       320000-GRAVA-NAO-ENCONTRADA SECTION.
+      *-----------------------------
+           MOVE 100Q-MATR       TO  704S-MATR
+           MOVE SPACES          TO  704S-NOME
+           MOVE ZEROES          TO  704S-CPF
+           MOVE SPACES          TO  704S-SEXO
+           MOVE SPACES          TO  704S-EST-CIVIL
+           MOVE 'NAO ENCON'     TO  704S-STATUS
+           WRITE 704S-REGISTRO-FD FROM 704S-LIN-DET
+           ADD 1 TO CNT-NAO-ENCONTRADAS
+           .
+       320999-SAIDA. EXIT.
+      *---------------------------
+       910000-GRAVA-CABEC SECTION.
+      *---------------------------
+           WRITE 704S-REGISTRO-FD FROM 704S-CAB-01
+           WRITE 704S-REGISTRO-FD FROM 704S-LIN-HIFEN
+           .
+       910999-SAIDA. EXIT.
+      *-----------------------------
+       900001-ABRE-ARQUIVOS SECTION.
+      *-----------------------------
+           OPEN INPUT  T99F100S
+                INPUT  T99F100Q
+                OUTPUT T99L704S
+           IF FS-100S NOT EQUAL ZEROES OR
+              FS-100Q NOT EQUAL ZEROES
+              PERFORM 999011-ERRO-011
+           END-IF
+           .
+       900001-SAIDA. EXIT.
+      *-----------------------------
+       900002-FECHA-ARQUIVOS SECTION.
+      *-----------------------------
+           CLOSE T99F100S T99F100Q T99L704S
+           IF FS-100S NOT EQUAL ZEROES OR
+              FS-100Q NOT EQUAL ZEROES
+              PERFORM 999012-ERRO-012
+           END-IF
+           .
+      *-----------------------------
+       900008-LE-PARAMETROS SECTION.
+      *-----------------------------
+      **** PARAMETRO OPCIONAL DE EXECUCAO: SE T99F900P NAO EXISTIR,
+      **** VALEM OS DEFAULTS JA FIXADOS NOS CAMPOS DDN-* EM WORKING-
+      **** STORAGE.
+           OPEN INPUT T99F900P
+           IF FS-900P EQUAL ZEROES
+              READ T99F900P INTO 900P-REGISTRO
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      PERFORM 900009-APLICA-PARAMETROS
+              END-READ
+              CLOSE T99F900P
+           END-IF
+           .
+       900008-SAIDA. EXIT.
+      *-----------------------------
+       900009-APLICA-PARAMETROS SECTION.
+      *-----------------------------
+      **** SOMENTE SOBREPOE O DEFAULT QUANDO O CAMPO DO PARAMETRO VEIO
+      **** PREENCHIDO; UM T99F900P COM CAMPOS EM BRANCO DEIXA OS
+      **** DEFAULTS DE WORKING-STORAGE INTACTOS.
+           IF 900P-ARQ-100S NOT EQUAL SPACES
+              MOVE 900P-ARQ-100S TO DDN-100S
+           END-IF
+           IF 900P-ARQ-100Q NOT EQUAL SPACES
+              MOVE 900P-ARQ-100Q TO DDN-100Q
+           END-IF
+           IF 900P-ARQ-704S NOT EQUAL SPACES
+              MOVE 900P-ARQ-704S TO DDN-704S
+           END-IF
+           .
+       900009-SAIDA. EXIT.
+      *--------------------------
+       999011-ERRO-011 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 011 ERRO OPEN ARQUIVOS: ' FS-100S ' ' FS-100Q
+           MOVE 888 TO RETURN-CODE
+           GO TO 999999-ENCERRA
+           .
+      *--------------------------
+       999012-ERRO-012 SECTION.
+      *--------------------------
+           DISPLAY CTE-PROG ' ' CTE-VERS
+           DISPLAY '*** 012 ERRO CLOSE ARQUIVOS: ' FS-100S ' ' FS-100Q
+           MOVE 888 TO RETURN-CODE
+           GO TO 999999-ENCERRA
+           .
+      ******************************************************************
+       END PROGRAM T99P2002.
+      ******************************************************************
