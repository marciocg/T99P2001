@@ -0,0 +1,13 @@
+       01 900P-REGISTRO.
+          03 900P-ARQ-100E            PIC X(20).
+          03 900P-ARQ-200E            PIC X(20).
+          03 900P-ARQ-300E            PIC X(20).
+          03 900P-ARQ-100S            PIC X(20).
+          03 900P-ARQ-701S            PIC X(20).
+          03 900P-ARQ-702A            PIC X(20).
+          03 900P-ARQ-100X            PIC X(20).
+          03 900P-ARQ-900J            PIC X(20).
+          03 900P-ARQ-100Q            PIC X(20).
+          03 900P-ARQ-704S            PIC X(20).
+          03 900P-LINHAS-PAGINA       PIC 9(03).
+          03 900P-INTERVALO-CKPT      PIC 9(05).
