@@ -0,0 +1,2 @@
+       01 100Q-REGISTRO.
+          03 100Q-MATR               PIC 9(07).
