@@ -0,0 +1,18 @@
+       01 900J-LINHA.
+          03 900J-PROG               PIC X(08).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 900J-DATA               PIC 9(08).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 900J-RETURN-CODE        PIC 9(03).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 900J-COD-ERRO           PIC 9(03).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 900J-QTD-100E           PIC 9(07).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 900J-QTD-200E           PIC 9(07).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 900J-QTD-300E           PIC 9(07).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 900J-QTD-100S           PIC 9(07).
+          03 FILLER                  PIC X(01) VALUE '|'.
+          03 900J-QTD-ERROS          PIC 9(07).
