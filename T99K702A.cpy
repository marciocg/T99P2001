@@ -0,0 +1,8 @@
+       01 702A-REGISTRO.
+          03 702A-MATR               PIC 9(07).
+          03 FILLER                  PIC X(01).
+          03 702A-CAMPO              PIC X(10).
+          03 FILLER                  PIC X(01).
+          03 702A-VALOR-ANTES        PIC X(30).
+          03 FILLER                  PIC X(01).
+          03 702A-VALOR-DEPOIS       PIC X(30).
