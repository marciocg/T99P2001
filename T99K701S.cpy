@@ -21,6 +21,16 @@
              05 701S-NOME            PIC X(35).
              05 701S-OCORR           PIC X(16).
              05 FILLER               PIC X(08).
+          03 701S-CAB-RESUMO.
+             05 FILLER               PIC X(72)
+                                    VALUE '*** RESUMO OCORRENCIAS ***'.
+          03 701S-LIN-TOT.
+             05 FILLER               PIC X(05).
+             05 FILLER               PIC X(01).
+             05 701S-TOT-OCORR       PIC X(16).
+             05 FILLER               PIC X(02).
+             05 701S-TOT-QTDE        PIC Z.ZZZ.ZZ9.
+             05 FILLER               PIC X(39).
           03 701S-FIM-REL.
              05 FILLER               PIC X(72)
                                        VALUE ALL '*** FIM RELATORIO '.
