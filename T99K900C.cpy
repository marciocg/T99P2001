@@ -0,0 +1,23 @@
+       01 900C-REGISTRO.
+          03 900C-GD-100E-REG        PIC X(60).
+          03 900C-GD-200E-REG        PIC X(60).
+          03 900C-100E-REG           PIC X(60).
+          03 900C-200E-REG           PIC X(60).
+          03 900C-SBS-GRV            PIC 9(03).
+          03 900C-CNT-SEQ-100E       PIC 9(05).
+          03 900C-SMT-SEQ-100E       PIC 9(09).
+          03 900C-CNT-SEQ-200E       PIC 9(09).
+          03 900C-SMT-SEQ-200E       PIC 9(09).
+          03 900C-CNT-SEQ-100S       PIC 9(05).
+          03 900C-SMT-SEQ-100S       PIC 9(09).
+          03 900C-PAG-701S           PIC 9(05).
+          03 900C-LINHA-701S         PIC S9(03).
+          03 900C-300E-REG           PIC X(60).
+          03 900C-GD-300E-SEQ        PIC 9(05).
+          03 900C-CNT-SEQ-300E       PIC 9(05).
+          03 900C-SMT-SEQ-300E       PIC 9(09).
+          03 900C-SW-NOME-SANEADO-100E PIC X(01).
+          03 900C-SW-NOME-SANEADO-200E PIC X(01).
+          03 900C-SEQ-ESPERADO-100E  PIC 9(05).
+          03 900C-SEQ-ESPERADO-200E  PIC 9(05).
+          03 900C-CNT-ERROS  OCCURS  200  TIMES PIC 9(07).
